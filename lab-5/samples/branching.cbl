@@ -1,15 +1,63 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BRANCHING.
+
+*> MODIFICATION HISTORY
+*>   2026-08-09  RA  A AND B ARE NOW ACCEPTED AT RUN TIME INSTEAD OF
+*>                   HARDCODED VALUE CLAUSES.
+*>   2026-08-09  RA  WIDENED A AND B TO HOLD REAL CURRENCY AMOUNTS AND
+*>                   ADDED AN OPTIONAL TOLERANCE SO TWO VALUES WITHIN
+*>                   THE TOLERANCE ARE REPORTED EQUAL.
+*>   2026-08-09  RA  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+*>                   BE CALLED AS A SUBPROGRAM BY THE TOOLKIT DRIVER.
+*>   2026-08-09  RA  CALLS THE SHARED AUDITLOG SUBPROGRAM AT END OF
+*>                   RUN.
+*>   2026-08-09  RA  ADDED A MISSING END-IF ON THE OUTER TOLERANCE
+*>                   TEST - IT HAD BEEN SWALLOWING THE FINAL GOBACK
+*>                   INTO ITS ELSE BRANCH SO THE AUDITLOG CALL NEVER
+*>                   RAN WHEN A EQUALED B.
+*>   2026-08-09  RA  EXPLICITLY SETS RETURN-CODE TO ZERO AT THE START
+*>                   OF THE RUN, MATCHING THE REST OF THE TOOLKIT, EVEN
+*>                   THOUGH THIS PROGRAM HAS NO FILE I/O THAT CAN FAIL.
+
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        05 A PIC S9(2) VALUE 1.
-        05 B PIC S9(2) VALUE 2.
+        01 A PIC S9(7)V99 VALUE ZERO.
+        01 B PIC S9(7)V99 VALUE ZERO.
+        01 WS-TOLERANCE PIC S9(7)V99 VALUE ZERO.
+        01 WS-DIFF PIC S9(7)V99.
+        01 WS-ABS-DIFF PIC S9(7)V99.
+        01 WS-AUDIT-PROGRAM PIC X(20) VALUE "BRANCHING".
+        01 WS-AUDIT-RECORDS-IN PIC 9(07) VALUE 1.
+        01 WS-AUDIT-RECORDS-OUT PIC 9(07) VALUE 1.
 PROCEDURE DIVISION.
-    IF A > B
+    MOVE 0 TO RETURN-CODE
+    DISPLAY "ENTER VALUE A: "
+    ACCEPT A
+    DISPLAY "ENTER VALUE B: "
+    ACCEPT B
+    DISPLAY "ENTER TOLERANCE (0 FOR EXACT MATCH): "
+    ACCEPT WS-TOLERANCE
+
+    COMPUTE WS-DIFF = A - B
+    IF WS-DIFF < 0
+        COMPUTE WS-ABS-DIFF = WS-DIFF * -1
+    ELSE
+        MOVE WS-DIFF TO WS-ABS-DIFF
+    END-IF
+
+    IF WS-ABS-DIFF <= WS-TOLERANCE
+        IF A = B
+            DISPLAY 'A is equal to B'
+        ELSE
+            DISPLAY 'A is equal to B within tolerance'
+        END-IF
+    ELSE IF A > B
         DISPLAY 'A is greater than B'
-    ELSE IF A = B
-        DISPLAY 'A is equal to B'
     ELSE
         DISPLAY 'B is greater than A'
     END-IF
-    STOP RUN.
+    END-IF
+
+    CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+        WS-AUDIT-RECORDS-OUT
+    GOBACK.
