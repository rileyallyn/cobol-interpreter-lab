@@ -1,7 +1,55 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. LOOPING.
+PROGRAM-ID. LOOPING2.
+
+*> MODIFICATION HISTORY
+*>   2026-08-09  RA  ADDED WORKING-STORAGE (I WAS PREVIOUSLY
+*>                   UNDECLARED) AND MADE THE ITERATION LIMIT
+*>                   ACCEPTABLE AT RUN TIME, DEFAULTING TO 10.
+*>   2026-08-09  RA  ADDED A RUNNING TOTAL AND AVERAGE OF THE VALUES
+*>                   DISPLAYED.
+*>   2026-08-09  RA  CHANGED STOP RUN TO GOBACK AND ADDED A CALL TO
+*>                   THE SHARED AUDITLOG SUBPROGRAM AT END OF RUN, TO
+*>                   MATCH THE TOP-LEVEL SAMPLES/LOOPING.CBL COPY.
+*>   2026-08-09  RA  EXPLICITLY SETS RETURN-CODE TO ZERO AT THE START
+*>                   OF THE RUN, MATCHING THE REST OF THE TOOLKIT, EVEN
+*>                   THOUGH THIS PROGRAM HAS NO FILE I/O THAT CAN FAIL.
+*>   2026-08-09  RA  RENAMED PROGRAM-ID TO LOOPING2 - THIS LAB COPY AND
+*>                   THE TOP-LEVEL SAMPLES/LOOPING.CBL BOTH COMPILED TO
+*>                   PROGRAM-ID LOOPING, WHICH LEFT IT UNDEFINED WHICH
+*>                   ONE A CALL "LOOPING" WOULD ACTUALLY REACH.  THIS
+*>                   COPY HAS NO CALLERS OF ITS OWN, SO IT TAKES THE
+*>                   NEW NAME AND THE TOOLKIT DRIVER/MENU CONTINUE TO
+*>                   REACH THE SAMPLES/LOOPING.CBL COPY UNAMBIGUOUSLY.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01  I PIC 9(3) VALUE 1.
+    01  WS-LIMIT PIC 9(3) VALUE 10.
+    01  WS-TOTAL PIC 9(7) VALUE 0.
+    01  WS-AVERAGE PIC 9(5)V99.
+    01  WS-AUDIT-PROGRAM PIC X(20) VALUE "LOOPING2".
+    01  WS-AUDIT-RECORDS-IN PIC 9(07).
+    01  WS-AUDIT-RECORDS-OUT PIC 9(07).
+
 PROCEDURE DIVISION.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+    MOVE 0 TO RETURN-CODE
+    DISPLAY "ITERATION LIMIT (0 FOR DEFAULT OF 10)? "
+    ACCEPT WS-LIMIT
+    IF WS-LIMIT = 0
+        MOVE 10 TO WS-LIMIT
+    END-IF
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LIMIT
         DISPLAY I
+        ADD I TO WS-TOTAL
     END-PERFORM
-    STOP RUN.
+
+    COMPUTE WS-AVERAGE = WS-TOTAL / WS-LIMIT
+    DISPLAY "TOTAL: " WS-TOTAL
+    DISPLAY "AVERAGE: " WS-AVERAGE
+
+    MOVE WS-LIMIT TO WS-AUDIT-RECORDS-IN
+    MOVE WS-LIMIT TO WS-AUDIT-RECORDS-OUT
+    CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+        WS-AUDIT-RECORDS-OUT
+    GOBACK.
