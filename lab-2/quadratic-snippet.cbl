@@ -1,63 +1,538 @@
-       /*code from https://www.quora.com/What-is-a-COBOL-program-that-will-solve-a-quadratic-equation
-
+      *****************************************************************
+      * PROGRAM:  QUADRATICSOLVER
+      *
+      * PURPOSE:  PROMPTS FOR THE COEFFICIENTS OF A QUADRATIC
+      *           EQUATION (AX^2 + BX + C = 0) AND DISPLAYS ITS ROOTS.
+      *           CAN ALSO RUN IN BATCH MODE, SOLVING EVERY (A,B,C)
+      *           TRIPLE IN AN INPUT FILE AND REPORTING THE RESULTS.
+      *
+      * ORIGIN:   ADAPTED FROM
+      *           HTTPS://WWW.QUORA.COM/WHAT-IS-A-COBOL-PROGRAM-THAT-
+      *           WILL-SOLVE-A-QUADRATIC-EQUATION
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   IF A IS ZERO THE EQUATION IS NOT REALLY
+      *                    QUADRATIC; FALL BACK TO SOLVING THE LINEAR
+      *                    EQUATION BX + C = 0 INSTEAD OF DIVIDING BY
+      *                    ZERO WHEN COMPUTING THE ROOTS.
+      *   2026-08-09  RA   A NEGATIVE DISCRIMINANT NOW REPORTS THE
+      *                    COMPLEX CONJUGATE ROOT PAIR INSTEAD OF
+      *                    SIMPLY SAYING THERE ARE NO REAL ROOTS.
+      *   2026-08-09  RA   ADDED A BATCH MODE - GIVEN A FILE OF (A,B,C)
+      *                    TRIPLES, EVERY EQUATION IN IT IS SOLVED AND
+      *                    THE RESULTS ARE WRITTEN TO A PRINT FILE
+      *                    INSTEAD OF ONE EQUATION BEING PROMPTED FOR
+      *                    AT THE CONSOLE.  ALL EQUATION-SOLVING
+      *                    OUTPUT NOW GOES THROUGH 2900-EMIT-LINE SO
+      *                    THE SAME LOGIC WORKS IN EITHER MODE.
+      *   2026-08-09  RA   EVERY EQUATION SOLVED, INTERACTIVE OR
+      *                    BATCH, IS NOW LOGGED TO QSAUDIT WITH THE
+      *                    RUN DATE AND ITS COEFFICIENTS.
+      *   2026-08-09  RA   MERGED IN THE LAB-4 VARIANT OF THIS PROGRAM
+      *                    AS A NEW D)EMO MODE, WHICH RUNS ITS FIXED
+      *                    (1X^2 + 5X + 6 = 0) EQUATION WITHOUT
+      *                    PROMPTING.  THE LAB-4 COPY IS RETIRED -
+      *                    THIS IS NOW THE ONLY QUADRATICSOLVER.
+      *   2026-08-09  RA   CHANGED STOP RUN TO GOBACK SO THIS PROGRAM
+      *                    CAN BE CALLED AS A SUBPROGRAM BY THE
+      *                    TOOLKIT DRIVER WITHOUT ENDING THE RUNTIME.
+      *   2026-08-09  RA   CALLS THE SHARED AUDITLOG SUBPROGRAM AT
+      *                    END OF RUN.  QSAUDIT (SEE ABOVE) IS A
+      *                    PER-EQUATION TRAIL AND IS KEPT AS-IS;
+      *                    AUDITLOG IS A SEPARATE PER-RUN COMPLETION
+      *                    RECORD SHARED WITH THE REST OF THE TOOLKIT.
+      *   2026-08-09  RA   DEMO MODE NOW PICKS UP ITS A/B/C COEFFICIENTS
+      *                    FROM THE SHOP-WIDE TOOLPARM PARAMETER FILE
+      *                    WHEN ONE IS PRESENT AND NON-ZERO, INSTEAD OF
+      *                    ALWAYS USING THE HARDCODED 1X^2+5X+6
+      *                    EQUATION - NO PARAMETER FILE MEANS NO
+      *                    CHANGE IN BEHAVIOR.
+      *   2026-08-09  RA   ADDED FILE STATUS CHECKING ON THE AUDIT,
+      *                    BATCH AND PRINT FILE OPENS; A FAILURE NOW
+      *                    DISPLAYS A DIAGNOSTIC, SETS RETURN-CODE TO
+      *                    16, AND SKIPS THE SOLVE STEP INSTEAD OF
+      *                    ABENDING.
+      *   2026-08-09  RA   BATCH MODE NOW WRITES A DATED REPORT HEADING
+      *                    TO QSRPT, BUILT BY THE SHARED RPTHEADER
+      *                    SUBPROGRAM, SO IT READS THE SAME AS EVERY
+      *                    OTHER TOOLKIT REPORT'S HEADING.
+      *   2026-08-09  RA   BATCH MODE NOW BREAKS TO A NEW PAGE (A FRESH
+      *                    RPTHEADER CALL WITH THE PAGE NUMBER BUMPED)
+      *                    ONCE THE CURRENT PAGE REACHES QS-RPT-MAX-
+      *                    LINES, INSTEAD OF RUNNING EVERY EQUATION'S
+      *                    OUTPUT TOGETHER AS ONE UNBROKEN PAGE.
+      *   2026-08-09  RA   1000-INITIALIZE NOW RESETS THE BATCH LINE
+      *                    NUMBER, REPORT PAGE NUMBER/LINE COUNT AND
+      *                    THE ABORT SWITCH INSTEAD OF RELYING ON THEIR
+      *                    WORKING-STORAGE VALUE CLAUSES - THOSE ONLY
+      *                    APPLY ONCE, AT LOAD TIME, SO A SECOND CALL
+      *                    FROM THE TOOLKIT MENU IN THE SAME SESSION
+      *                    WAS PICKING UP WHERE THE PRIOR CALL LEFT
+      *                    OFF, INCLUDING A STICKY ABORT.
+      *****************************************************************
        IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUADRATICSOLVER.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2021-03-23.
+       DATE-COMPILED.
 
-       PROGRAM-ID. QuadraticSolver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC QS-FNAME-BATCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QS-BATCH-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "QSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QS-PRINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "QSAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QS-AUDIT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "TOOLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QS-PARM-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-REC.
+           02  BATCH-A            PIC S9(5)V9(5).
+           02  BATCH-B            PIC S9(5)V9(5).
+           02  BATCH-C            PIC S9(5)V9(5).
 
-       WORKING-STORAGE SECTION.
-
-       77 a PIC S9(5)V9(5) COMP-3.
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(132).
 
-       77 b PIC S9(5)V9(5) COMP-3.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(132).
 
-       77 c PIC S9(5)V9(5) COMP-3.
+       FD  PARM-FILE.
+           COPY TOOLPARM.
 
-       77 discriminant PIC S9(5)V9(5) COMP-3.
+       WORKING-STORAGE SECTION.
+       77  QS-A                   PIC S9(5)V9(5) COMP-3.
+       77  QS-B                   PIC S9(5)V9(5) COMP-3.
+       77  QS-C                   PIC S9(5)V9(5) COMP-3.
+       77  QS-DISCRIMINANT        PIC S9(5)V9(5) COMP-3.
+       77  QS-ROOT1               PIC S9(5)V9(5) COMP-3.
+       77  QS-ROOT2               PIC S9(5)V9(5) COMP-3.
+       77  QS-SQRT-DISCRIMINANT   PIC S9(5)V9(5) COMP-3.
+       77  QS-B-SQUARED           PIC S9(5)V9(5) COMP-3.
+       77  QS-FOUR-A-C            PIC S9(5)V9(5) COMP-3.
+       77  QS-NEG-DISCRIMINANT    PIC S9(5)V9(5) COMP-3.
+       77  QS-COMPLEX-REAL        PIC S9(5)V9(5) COMP-3.
+       77  QS-COMPLEX-IMAG        PIC S9(5)V9(5) COMP-3.
 
-       77 root1 PIC S9(5)V9(5) COMP-3.
+      *--------------------------------------------------------------*
+      * MODE SWITCH AND BATCH WORK FIELDS
+      *--------------------------------------------------------------*
+       77  QS-MODE                PIC X(01) VALUE 'I'.
+           88  QS-INTERACTIVE      VALUE 'I'.
+           88  QS-BATCH             VALUE 'B'.
+           88  QS-DEMO              VALUE 'D'.
+       77  QS-FNAME-BATCH         PIC X(30).
+       77  QS-BATCH-EOF-SW         PIC X(01).
+       77  QS-BATCH-LINE-NO       PIC 9(06) COMP VALUE 0.
+       77  QS-DISP-LINE-NO        PIC Z(05)9.
+       77  WS-AUDIT-PROGRAM       PIC X(20) VALUE "QUADRATICSOLVER".
+       77  WS-AUDIT-RECORDS-IN    PIC 9(07).
+       77  WS-AUDIT-RECORDS-OUT   PIC 9(07).
 
-       77 root2 PIC S9(5)V9(5) COMP-3.
+      *--------------------------------------------------------------*
+      * REPORT/DISPLAY WORK FIELDS
+      *--------------------------------------------------------------*
+       77  QS-DISP-NUM            PIC -(5)9.99999.
+       77  QS-OUTPUT-LINE         PIC X(132).
 
-       77 square-root-discriminant PIC S9(5)V9(5) COMP-3.
+      *--------------------------------------------------------------*
+      * AUDIT-LOG WORK FIELDS
+      *--------------------------------------------------------------*
+       77  QS-AUDIT-STATUS        PIC X(02).
+       77  QS-PARM-STATUS         PIC X(02).
+       77  QS-BATCH-STATUS        PIC X(02).
+       77  QS-PRINT-STATUS        PIC X(02).
+       77  QS-ABORT-SW            PIC X(01) VALUE 'N'.
+           88  QS-ABORT-RUN        VALUE 'Y'.
+       77  QS-SAVE-RC             PIC S9(09) COMP.
+       77  QS-RUN-DATE             PIC 9(06).
+       77  QS-RPT-PROGRAM          PIC X(20) VALUE "QUADRATICSOLVER".
+       77  QS-RPT-TITLE            PIC X(40)
+           VALUE "BATCH EQUATION RESULTS".
+       77  QS-RPT-PAGE-NO          PIC 9(04) VALUE 1.
+       77  QS-RPT-LINES-ON-PAGE    PIC 9(04) COMP VALUE 0.
+       77  QS-RPT-MAX-LINES        PIC 9(04) COMP VALUE 60.
+       77  QS-DISP-A               PIC -(5)9.99999.
+       77  QS-DISP-B               PIC -(5)9.99999.
+       77  QS-DISP-C               PIC -(5)9.99999.
+       77  QS-DISP-NUM2            PIC -(5)9.99999.
+       77  QS-DISP-DISC            PIC -(5)9.99999.
+       77  QS-AUDIT-RESULT         PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           PERFORM 1000-INITIALIZE
+           IF NOT QS-ABORT-RUN
+               IF QS-BATCH
+                   PERFORM 3000-RUN-BATCH
+               ELSE
+                   PERFORM 2000-SOLVE-EQUATION
+               END-IF
+           END-IF
+           PERFORM 9999-FINISH-EXIT.
 
-       DISPLAY "Enter the coefficients of the quadratic equation (a, b, c): ".
-
-       ACCEPT a
-
-       ACCEPT b
-
-       ACCEPT c
-
-       COMPUTE discriminant = (b ** 2) - (4 * a * c)
-
-       IF discriminant > 0
-
-       COMPUTE square-root-discriminant = FUNCTION SQRT(discriminant)
-
-       COMPUTE root1 = (-b + square-root-discriminant) / (2 * a)
+       1000-INITIALIZE.
+      *--------------------------------------------------------------*
+      * RESET EVERY RUN-SCOPED COUNTER AND SWITCH BEFORE ANYTHING
+      * ELSE.  WORKING-STORAGE VALUE CLAUSES ARE APPLIED ONCE, WHEN
+      * THIS PROGRAM IS FIRST LOADED INTO THE RUN UNIT - NOT ON EVERY
+      * CALL - SO A SECOND CALL FROM THE TOOLKIT MENU IN THE SAME SESSION
+      * WOULD OTHERWISE INHERIT THE BATCH LINE NUMBER, PAGE NUMBER AND
+      * ABORT FLAG LEFT OVER FROM THE PREVIOUS CALL.
+      *--------------------------------------------------------------*
+           MOVE 0 TO QS-BATCH-LINE-NO
+           MOVE 1 TO QS-RPT-PAGE-NO
+           MOVE 0 TO QS-RPT-LINES-ON-PAGE
+           MOVE 'N' TO QS-ABORT-SW
+           DISPLAY "MODE: I)NTERACTIVE, B)ATCH OR D)EMO? "
+           ACCEPT QS-MODE
+           IF NOT QS-INTERACTIVE AND NOT QS-BATCH AND NOT QS-DEMO
+               MOVE 'I' TO QS-MODE
+           END-IF
+           ACCEPT QS-RUN-DATE FROM DATE
+           OPEN EXTEND AUDIT-FILE
+           IF QS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF QS-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** QUADRATICSOLVER: UNABLE TO OPEN AUDIT"
+                   " FILE QSAUDIT - FILE STATUS " QS-AUDIT-STATUS
+                   " ***"
+               MOVE 16 TO RETURN-CODE
+               SET QS-ABORT-RUN TO TRUE
+           END-IF
+           IF NOT QS-ABORT-RUN
+               IF QS-BATCH
+                   DISPLAY "BATCH INPUT FILENAME? "
+                   ACCEPT QS-FNAME-BATCH
+                   OPEN OUTPUT PRINT-FILE
+                   IF QS-PRINT-STATUS NOT = "00"
+                       DISPLAY "*** QUADRATICSOLVER: UNABLE TO OPEN"
+                           " PRINT FILE QSRPT - FILE STATUS "
+                           QS-PRINT-STATUS " ***"
+                       MOVE 16 TO RETURN-CODE
+                       SET QS-ABORT-RUN TO TRUE
+                   END-IF
+               ELSE
+                   IF QS-DEMO
+                       PERFORM 1200-LOAD-DEMO-EQUATION
+                   ELSE
+                       DISPLAY "ENTER THE COEFFICIENTS OF THE "
+                           "QUADRATIC EQUATION (A, B, C): "
+                       ACCEPT QS-A
+                       ACCEPT QS-B
+                       ACCEPT QS-C
+                   END-IF
+               END-IF
+           END-IF.
 
-       COMPUTE root2 = (-b - square-root-discriminant) / (2 * a)
+      *--------------------------------------------------------------*
+      * 1200-LOAD-DEMO-EQUATION - DEMO MODE RUNS A FIXED, CANNED
+      * EQUATION WITHOUT PROMPTING, FOR A QUICK SMOKE TEST OF THE
+      * SOLVER.
+      *--------------------------------------------------------------*
+       1200-LOAD-DEMO-EQUATION.
+           MOVE 1 TO QS-A
+           MOVE 5 TO QS-B
+           MOVE 6 TO QS-C
+           OPEN INPUT PARM-FILE
+           IF QS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-QS-DEMO-A NOT = ZERO OR
+                               PARM-QS-DEMO-B NOT = ZERO OR
+                               PARM-QS-DEMO-C NOT = ZERO
+                           MOVE PARM-QS-DEMO-A TO QS-A
+                           MOVE PARM-QS-DEMO-B TO QS-B
+                           MOVE PARM-QS-DEMO-C TO QS-C
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           MOVE QS-A TO QS-DISP-A
+           MOVE QS-B TO QS-DISP-B
+           MOVE QS-C TO QS-DISP-C
+           DISPLAY "EQUATION: (" QS-DISP-A "x^2) + " QS-DISP-B
+               "x + " QS-DISP-C " = 0".
 
-       DISPLAY "The equation has two distinct real roots: "
+      *--------------------------------------------------------------*
+      * 3000-RUN-BATCH - SOLVE EVERY (A,B,C) TRIPLE IN QS-FNAME-BATCH
+      * AND WRITE THE RESULTS TO THE PRINT FILE, ONE EQUATION AFTER
+      * ANOTHER, INSTEAD OF PROMPTING FOR A SINGLE EQUATION.
+      *--------------------------------------------------------------*
+       3000-RUN-BATCH.
+           OPEN INPUT BATCH-FILE
+           IF QS-BATCH-STATUS NOT = "00"
+               DISPLAY "*** QUADRATICSOLVER: UNABLE TO OPEN BATCH"
+                   " FILE " QS-FNAME-BATCH " - FILE STATUS "
+                   QS-BATCH-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET QS-ABORT-RUN TO TRUE
+           ELSE
+               CALL "RPTHEADER" USING QS-RPT-PROGRAM QS-RPT-TITLE
+                   QS-RPT-PAGE-NO QS-OUTPUT-LINE
+               MOVE QS-OUTPUT-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE 2 TO QS-RPT-LINES-ON-PAGE
+               MOVE 'N' TO QS-BATCH-EOF-SW
+               PERFORM UNTIL QS-BATCH-EOF-SW = 'Y'
+                   READ BATCH-FILE
+                       AT END
+                           MOVE 'Y' TO QS-BATCH-EOF-SW
+                       NOT AT END
+                           PERFORM 3100-SOLVE-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+           END-IF
+           IF QS-PRINT-STATUS = "00"
+               CLOSE PRINT-FILE
+           END-IF
+           IF QS-ABORT-RUN
+               DISPLAY "*** QUADRATICSOLVER BATCH RUN ABORTED - SEE"
+                   " DIAGNOSTICS ABOVE ***"
+           ELSE
+               DISPLAY "BATCH REPORT WRITTEN TO QSRPT"
+           END-IF.
 
-       DISPLAY "Root 1: " root1
+       3100-SOLVE-BATCH-RECORD.
+           ADD 1 TO QS-BATCH-LINE-NO
+           MOVE BATCH-A TO QS-A
+           MOVE BATCH-B TO QS-B
+           MOVE BATCH-C TO QS-C
+           MOVE QS-BATCH-LINE-NO TO QS-DISP-LINE-NO
+           MOVE QS-A TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "EQUATION " QS-DISP-LINE-NO ": A=" QS-DISP-NUM
+               INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-B TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "           B=" QS-DISP-NUM INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-C TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "           C=" QS-DISP-NUM INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           PERFORM 2000-SOLVE-EQUATION.
 
-       DISPLAY "Root 2: " root2
+      *--------------------------------------------------------------*
+      * 2000-SOLVE-EQUATION - IF A IS ZERO THE EQUATION IS LINEAR
+      * (BX + C = 0), NOT QUADRATIC, SO IT IS SOLVED SEPARATELY TO
+      * AVOID DIVIDING BY 2 * A WHEN A IS ZERO.
+      *--------------------------------------------------------------*
+       2000-SOLVE-EQUATION.
+           IF QS-A = 0
+               PERFORM 2500-SOLVE-LINEAR
+           ELSE
+               PERFORM 2100-SOLVE-QUADRATIC
+           END-IF
+           PERFORM 2800-WRITE-AUDIT-RECORD.
 
-       ELSE IF discriminant = 0
+      *--------------------------------------------------------------*
+      * 2800-WRITE-AUDIT-RECORD - EVERY EQUATION SOLVED, WHETHER FROM
+      * A SINGLE INTERACTIVE PROMPT OR ONE RECORD OF A BATCH RUN, IS
+      * LOGGED TO QSAUDIT SO THERE IS A PERMANENT TRAIL OF WHAT WAS
+      * SOLVED AND WHEN.  RUN AFTER THE EQUATION HAS ACTUALLY BEEN
+      * SOLVED SO QS-DISCRIMINANT AND QS-AUDIT-RESULT (SET BY WHICHEVER
+      * OF 2100/2200/2500 HANDLED IT) ARE ON THE RECORD, NOT JUST THE
+      * INPUT COEFFICIENTS.
+      *--------------------------------------------------------------*
+       2800-WRITE-AUDIT-RECORD.
+           MOVE QS-A TO QS-DISP-A
+           MOVE QS-B TO QS-DISP-B
+           MOVE QS-C TO QS-DISP-C
+           MOVE QS-DISCRIMINANT TO QS-DISP-DISC
+           MOVE SPACES TO AUDIT-LINE
+           STRING QS-RUN-DATE " A=" QS-DISP-A " B=" QS-DISP-B
+               " C=" QS-DISP-C " DISC=" QS-DISP-DISC " "
+               QS-AUDIT-RESULT INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
 
-       COMPUTE root1 = -b / (2 * a)
+       2100-SOLVE-QUADRATIC.
+           COMPUTE QS-B-SQUARED = QS-B ** 2
+           COMPUTE QS-FOUR-A-C = 4 * QS-A * QS-C
+           COMPUTE QS-DISCRIMINANT = QS-B-SQUARED - QS-FOUR-A-C
+           IF QS-DISCRIMINANT > 0
+               COMPUTE QS-SQRT-DISCRIMINANT
+                   = FUNCTION SQRT(QS-DISCRIMINANT)
+               COMPUTE QS-ROOT1
+                   = (-QS-B + QS-SQRT-DISCRIMINANT) / (2 * QS-A)
+               COMPUTE QS-ROOT2
+                   = (-QS-B - QS-SQRT-DISCRIMINANT) / (2 * QS-A)
+               MOVE SPACES TO QS-OUTPUT-LINE
+               MOVE "THE EQUATION HAS TWO DISTINCT REAL ROOTS: "
+                   TO QS-OUTPUT-LINE
+               PERFORM 2900-EMIT-LINE
+               MOVE QS-ROOT1 TO QS-DISP-NUM
+               MOVE SPACES TO QS-OUTPUT-LINE
+               STRING "ROOT 1: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+               PERFORM 2900-EMIT-LINE
+               MOVE QS-ROOT2 TO QS-DISP-NUM
+               MOVE SPACES TO QS-OUTPUT-LINE
+               STRING "ROOT 2: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+               PERFORM 2900-EMIT-LINE
+               MOVE QS-ROOT1 TO QS-DISP-NUM
+               MOVE QS-ROOT2 TO QS-DISP-NUM2
+               MOVE SPACES TO QS-AUDIT-RESULT
+               STRING "TWO REAL ROOTS R1=" QS-DISP-NUM " R2="
+                   QS-DISP-NUM2 INTO QS-AUDIT-RESULT
+           ELSE
+               IF QS-DISCRIMINANT = 0
+                   COMPUTE QS-ROOT1 = -QS-B / (2 * QS-A)
+                   MOVE SPACES TO QS-OUTPUT-LINE
+                   MOVE "THE EQUATION HAS ONE REAL ROOT: "
+                       TO QS-OUTPUT-LINE
+                   PERFORM 2900-EMIT-LINE
+                   MOVE QS-ROOT1 TO QS-DISP-NUM
+                   MOVE SPACES TO QS-OUTPUT-LINE
+                   STRING "ROOT: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+                   PERFORM 2900-EMIT-LINE
+                   MOVE SPACES TO QS-AUDIT-RESULT
+                   STRING "ONE REAL ROOT R=" QS-DISP-NUM
+                       INTO QS-AUDIT-RESULT
+               ELSE
+                   PERFORM 2200-SOLVE-COMPLEX-ROOTS
+               END-IF
+           END-IF.
 
-       DISPLAY "The equation has one real root: "
+      *--------------------------------------------------------------*
+      * 2200-SOLVE-COMPLEX-ROOTS - A NEGATIVE DISCRIMINANT DOES NOT
+      * MEAN THE EQUATION HAS NO ROOTS, ONLY NO REAL ONES.  THE TWO
+      * ROOTS ARE A CONJUGATE PAIR: (REAL PART) +/- (IMAGINARY PART)I.
+      *--------------------------------------------------------------*
+       2200-SOLVE-COMPLEX-ROOTS.
+           COMPUTE QS-COMPLEX-REAL = -QS-B / (2 * QS-A)
+           COMPUTE QS-NEG-DISCRIMINANT = -QS-DISCRIMINANT
+           COMPUTE QS-SQRT-DISCRIMINANT
+               = FUNCTION SQRT(QS-NEG-DISCRIMINANT)
+           COMPUTE QS-COMPLEX-IMAG
+               = QS-SQRT-DISCRIMINANT / (2 * QS-A)
+           IF QS-COMPLEX-IMAG < 0
+               COMPUTE QS-COMPLEX-IMAG = -QS-COMPLEX-IMAG
+           END-IF
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "THE EQUATION HAS NO REAL ROOTS; ITS ROOTS ARE A "
+               "COMPLEX CONJUGATE PAIR: " INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-COMPLEX-REAL TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "ROOT 1: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-COMPLEX-IMAG TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "        + " QS-DISP-NUM "I" INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-COMPLEX-REAL TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "ROOT 2: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-COMPLEX-IMAG TO QS-DISP-NUM
+           MOVE SPACES TO QS-OUTPUT-LINE
+           STRING "        - " QS-DISP-NUM "I" INTO QS-OUTPUT-LINE
+           PERFORM 2900-EMIT-LINE
+           MOVE QS-COMPLEX-REAL TO QS-DISP-NUM
+           MOVE QS-COMPLEX-IMAG TO QS-DISP-NUM2
+           MOVE SPACES TO QS-AUDIT-RESULT
+           STRING "COMPLEX ROOTS " QS-DISP-NUM " +/- " QS-DISP-NUM2
+               "I" INTO QS-AUDIT-RESULT.
 
-       DISPLAY "Root: " root1
+      *--------------------------------------------------------------*
+      * 2500-SOLVE-LINEAR - A IS ZERO, SO THE EQUATION REDUCES TO
+      * BX + C = 0.  IF B IS ALSO ZERO THERE IS NO SINGLE ROOT -
+      * EITHER EVERY X SATISFIES IT (C = 0) OR NONE DOES.
+      *--------------------------------------------------------------*
+       2500-SOLVE-LINEAR.
+           MOVE 0 TO QS-DISCRIMINANT
+           IF QS-B = 0
+               MOVE SPACES TO QS-OUTPUT-LINE
+               IF QS-C = 0
+                   STRING "A AND B ARE BOTH ZERO AND C IS ZERO - "
+                       "EVERY VALUE OF X SATISFIES THIS EQUATION."
+                       INTO QS-OUTPUT-LINE
+                   MOVE "ALL X SATISFY EQUATION" TO QS-AUDIT-RESULT
+               ELSE
+                   STRING "A AND B ARE BOTH ZERO AND C IS NOT ZERO - "
+                       "THIS EQUATION HAS NO SOLUTION."
+                       INTO QS-OUTPUT-LINE
+                   MOVE "NO SOLUTION" TO QS-AUDIT-RESULT
+               END-IF
+               PERFORM 2900-EMIT-LINE
+           ELSE
+               COMPUTE QS-ROOT1 = -QS-C / QS-B
+               MOVE SPACES TO QS-OUTPUT-LINE
+               STRING "A IS ZERO - THIS IS A LINEAR EQUATION, NOT A "
+                   "QUADRATIC ONE." INTO QS-OUTPUT-LINE
+               PERFORM 2900-EMIT-LINE
+               MOVE QS-ROOT1 TO QS-DISP-NUM
+               MOVE SPACES TO QS-OUTPUT-LINE
+               STRING "ROOT: " QS-DISP-NUM INTO QS-OUTPUT-LINE
+               PERFORM 2900-EMIT-LINE
+               MOVE SPACES TO QS-AUDIT-RESULT
+               STRING "LINEAR ROOT R=" QS-DISP-NUM
+                   INTO QS-AUDIT-RESULT
+           END-IF.
 
-       ELSE
+      *--------------------------------------------------------------*
+      * 2900-EMIT-LINE - IN BATCH MODE, OUTPUT GOES TO THE PRINT
+      * FILE, WITH A PAGE BREAK ONCE QS-RPT-MAX-LINES IS REACHED; IN
+      * INTERACTIVE MODE IT GOES TO THE CONSOLE, JUST AS THIS PROGRAM
+      * ALWAYS DISPLAYED ITS RESULTS BEFORE BATCH MODE WAS ADDED.
+      *--------------------------------------------------------------*
+       2900-EMIT-LINE.
+           IF QS-BATCH
+               MOVE QS-OUTPUT-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO QS-RPT-LINES-ON-PAGE
+               IF QS-RPT-LINES-ON-PAGE >= QS-RPT-MAX-LINES
+                   PERFORM 2950-NEW-PAGE
+               END-IF
+           ELSE
+               DISPLAY QS-OUTPUT-LINE
+           END-IF.
 
-       DISPLAY "The equation has no real roots."
+      *--------------------------------------------------------------*
+      * 2950-NEW-PAGE - START A FRESH PAGE ON QSRPT: BUMP THE PAGE
+      * NUMBER, CALL RPTHEADER AGAIN FOR A NEW HEADING LINE, AND
+      * RESET THE LINE COUNT.
+      *--------------------------------------------------------------*
+       2950-NEW-PAGE.
+           ADD 1 TO QS-RPT-PAGE-NO
+           CALL "RPTHEADER" USING QS-RPT-PROGRAM QS-RPT-TITLE
+               QS-RPT-PAGE-NO QS-OUTPUT-LINE
+           MOVE QS-OUTPUT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 2 TO QS-RPT-LINES-ON-PAGE.
 
-       STOP RUN.
\ No newline at end of file
+       9999-FINISH-EXIT.
+           IF QS-AUDIT-STATUS = "00"
+               CLOSE AUDIT-FILE
+           END-IF
+           IF QS-BATCH
+               MOVE QS-BATCH-LINE-NO TO WS-AUDIT-RECORDS-IN
+               MOVE QS-BATCH-LINE-NO TO WS-AUDIT-RECORDS-OUT
+           ELSE
+               MOVE 1 TO WS-AUDIT-RECORDS-IN
+               MOVE 1 TO WS-AUDIT-RECORDS-OUT
+           END-IF
+           MOVE RETURN-CODE TO QS-SAVE-RC
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+               WS-AUDIT-RECORDS-OUT
+           MOVE QS-SAVE-RC TO RETURN-CODE
+           GOBACK.
