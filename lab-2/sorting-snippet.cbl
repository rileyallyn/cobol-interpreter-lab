@@ -1,75 +1,1471 @@
+      *****************************************************************
+      * PROGRAM:  STATS
+      *
+      * PURPOSE:  READS A FILE OF NUMERIC RECORDS, SORTS THEM, AND
+      *           REPORTS THE SORTED LIST ALONG WITH SUMMARY
+      *           STATISTICS ACROSS THE VALUES FOUND.
+      *
+      * ORIGIN:   BUBBLE SORT LOGIC ADAPTED FROM
+      *           HTTPS://CRAFTOFCODING.WORDPRESS.COM/2021/03/23/
+      *           CODING-COBOL-A-BUBBLESORT/
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   ADD END-OF-RUN SUMMARY (COUNT, MIN, MAX,
+      *                    SUM, AVERAGE) AFTER THE SORTED LISTING.
+      *   2026-08-09  RA   ROUTE THE SORTED LISTING AND SUMMARY TO A
+      *                    PRINT FILE (RPTOUT) WITH A DATED HEADING
+      *                    INSTEAD OF DISPLAYING THEM TO THE CONSOLE.
+      *   2026-08-09  RA   VALIDATE IN-X ON EACH READ; NON-NUMERIC
+      *                    RECORDS ARE WRITTEN TO A REJECT FILE WITH
+      *                    THEIR LINE NUMBER INSTEAD OF ABENDING.
+      *   2026-08-09  RA   STOP LOADING ARRAY-AREA ONCE ITS 1000-ENTRY
+      *                    CAPACITY IS REACHED; WARN WITH A COUNT OF
+      *                    RECORDS NOT PROCESSED RATHER THAN OVERRUN.
+      *   2026-08-09  RA   PROMPT FOR ASCENDING OR DESCENDING ORDER
+      *                    AT RUN TIME INSTEAD OF ALWAYS SORTING
+      *                    ASCENDING.
+      *   2026-08-09  RA   REPLACED THE IN-MEMORY BUBBLE SORT WITH THE
+      *                    SORT VERB (INPUT PROCEDURE/GIVING) SO THE
+      *                    RUN IS NO LONGER BOUNDED BY ARRAY-AREA'S
+      *                    1000-ENTRY CAPACITY.  THE OCCURS-1000 TABLE
+      *                    AND ITS OVERFLOW WARNING (SEE ABOVE) ARE
+      *                    SUPERSEDED BY THIS CHANGE.
+      *   2026-08-09  RA   WRITE A CHECKPOINT MARKER EVERY
+      *                    WS-CHECKPOINT-INTERVAL INPUT RECORDS;
+      *                    IF A CHECKPOINT FILE IS FOUND AT START-UP
+      *                    THE ALREADY-PROCESSED RECORDS ARE SKIPPED
+      *                    SO A RESTARTED RUN DOES NOT REREAD THEM.
+      *   2026-08-09  RA   RECOGNIZE A TRAILER RECORD (MARKED WITH A
+      *                    LEADING "T") CARRYING THE UPSTREAM RECORD
+      *                    COUNT AND HASH TOTAL; COMPARE THEM AGAINST
+      *                    WHAT WAS ACTUALLY COUNTED AND SUMMED AND
+      *                    FLAG A MISMATCH ON THE REPORT BEFORE THE
+      *                    SORTED LISTING INSTEAD OF LETTING A
+      *                    TRUNCATED EXTRACT LOOK CLEAN.
+      *   2026-08-09  RA   ADDED LIST MODE - THE INPUT FILENAME MAY
+      *                    NAME A FILE OF INPUT FILENAMES, ONE PER
+      *                    LINE, ALL OF WHICH ARE PROCESSED INTO ONE
+      *                    COMBINED SORT/SUMMARY/TRAILER-CHECK RUN.
+      *   2026-08-09  RA   REPORT VALUES THAT OCCUR MORE THAN ONCE,
+      *                    WITH HOW MANY TIMES EACH OCCURS, SINCE
+      *                    IDENTICAL VALUES SIT TOGETHER ONCE SORTED.
+      *   2026-08-09  RA   CHANGED STOP RUN TO GOBACK SO THIS PROGRAM
+      *                    CAN BE CALLED AS A SUBPROGRAM BY THE
+      *                    TOOLKIT DRIVER WITHOUT ENDING THE RUNTIME.
+      *   2026-08-09  RA   IN-X NOW COMES FROM THE SHARED NUMREC
+      *                    COPYBOOK INSTEAD OF A LOCAL PIC CLAUSE.
+      *   2026-08-09  RA   CALLS THE SHARED AUDITLOG SUBPROGRAM AT
+      *                    END OF RUN WITH RECORDS READ/ACCEPTED SO
+      *                    THIS RUN SHOWS UP IN THE SHOP-WIDE LOG.
+      *   2026-08-09  RA   PICKS UP THE SHOP-WIDE TOOLPARM PARAMETER
+      *                    FILE IF ONE IS PRESENT AND USES ITS
+      *                    CHECKPOINT INTERVAL INSTEAD OF THE
+      *                    HARDCODED 500 - NO PARAMETER FILE MEANS NO
+      *                    CHANGE IN BEHAVIOR.
+      *   2026-08-09  RA   ADDED FILE STATUS CHECKING ON EVERY FILE
+      *                    OPEN; A BAD INPUT, LIST, PRINT OR REJECT
+      *                    FILE OPEN NOW DISPLAYS A DIAGNOSTIC, SETS
+      *                    RETURN-CODE TO 16 AND SKIPS THE SORT AND
+      *                    REPORTING STEPS INSTEAD OF ABENDING, SO A
+      *                    WRAPPING SCHEDULER CAN DETECT THE FAILURE.
+      *   2026-08-09  RA   BUILDS THE DATED REPORT HEADING BY CALLING
+      *                    THE SHARED RPTHEADER SUBPROGRAM INSTEAD OF
+      *                    ASSEMBLING IT LOCALLY, SO IT READS THE SAME
+      *                    AS EVERY OTHER TOOLKIT REPORT'S HEADING.
+      *   2026-08-09  RA   APPENDS A RUN DATE/COUNT/MIN/MAX/AVERAGE
+      *                    LINE TO THE NEW STATTRND HISTORICAL TREND
+      *                    FILE AFTER EVERY SUCCESSFUL RUN.
+      *   2026-08-09  RA   EVERY REJECTED RECORD IS NOW ALSO COPIED,
+      *                    UNMODIFIED, TO A NEW SUSPENSE FILE
+      *                    (STATSUSP) SO IT CAN BE CORRECTED AND
+      *                    RESUBMITTED AS A NEW INPUT FILE INSTEAD OF
+      *                    HAVING TO BE RETYPED FROM REJOUT'S
+      *                    LINE-NUMBERED DIAGNOSTIC TEXT.
+      *   2026-08-09  RA   ADDED A SECOND PASS OVER THE SORTED FILE TO
+      *                    COMPUTE POPULATION VARIANCE AND STANDARD
+      *                    DEVIATION, REPORTED ON RPTOUT ALONGSIDE THE
+      *                    EXISTING MIN/MAX/SUM/AVERAGE.
+      *   2026-08-09  RA   PROMPT FOR A TOP/BOTTOM-N COUNT AND REPORT
+      *                    THAT MANY LARGEST AND SMALLEST VALUES, EACH
+      *                    SHOWN WITH THE ORIGINAL INPUT LINE NUMBER IT
+      *                    CAME FROM.  THE ORIGINAL LINE NUMBER NOW
+      *                    RIDES ALONG WITH THE KEY THROUGH THE SORT
+      *                    VERB SO IT SURVIVES THE REORDERING.
+      *   2026-08-09  RA   ADDED AN OPTIONAL SECOND-FILE COMPARISON -
+      *                    THE NAMED FILE IS SORTED AND SUMMARIZED THE
+      *                    SAME WAY AS THE FIRST, WITH RECORD COUNT,
+      *                    MIN, MAX AND AVERAGE DELTAS, AND THE TWO
+      *                    SORTED STREAMS ARE MATCH-MERGED TO REPORT
+      *                    WHICH VALUES ARE COMMON AND WHICH APPEAR IN
+      *                    ONLY ONE FILE.
+      *   2026-08-09  RA   1000-INITIALIZE NOW EXPLICITLY RESETS EVERY
+      *                    RUN-SCOPED COUNTER, ACCUMULATOR AND SWITCH
+      *                    AT ENTRY, SINCE THE TOOLKIT MENU CAN CALL
+      *                    THIS PROGRAM MORE THAN ONCE IN ONE SESSION AND
+      *                    WORKING-STORAGE VALUE CLAUSES ONLY TAKE
+      *                    EFFECT ON FIRST LOAD, NOT ON EVERY CALL.
+      *   2026-08-09  RA   1150-REPLAY-CHECKPOINT-DATA NOW COPIES THE
+      *                    ENTRIES IT REPLAYS INTO A NEW WORK FILE,
+      *                    CHKDTMP, AND 1160-RESTORE-CHECKPOINT-DATA
+      *                    COPIES THOSE BACK INTO CHKDATA BEFORE ANY
+      *                    NEW ENTRY IS APPENDED (EXTEND, NOT OUTPUT) -
+      *                    OTHERWISE A RESTARTED RUN THAT WAS ITSELF
+      *                    INTERRUPTED BEFORE COMPLETING LOST THE
+      *                    EARLIEST CONFIRMED BATCH OF RECORDS, SINCE
+      *                    CHKDATA HELD ONLY WHAT HAD BEEN WRITTEN
+      *                    SINCE THE REPLAY, NOT WHAT WAS REPLAYED.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATS.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2021-03-23.
+       DATE-COMPILED.
 
-*> code taken from https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-a-bubblesort/
-identification division.
-program-id. stats.
-
-environment division.
-input-output section.
-file-control.
-select input-file assign to dynamic fname-inp
-       organization is line sequential.
-
-data division.
-file section.
-fd input-file.
-01 sample-input     pic x(80).
-
-working-storage section.
-77 n          pic 9999 value 0.
-77 feof       pic A(1).
-77 temp       pic s9(14)v9(4) usage is computational-3.
-77 fname-inp  pic x(30).
-77 i          pic 9999.
-77 j          pic 9999.
-77 jp1        pic 9999.
-77 jp2        pic 9999.
-
-01 array-area.
-   02 x pic s9(14)v9(4) usage is computational-3
-      occurs 1000 times.
-
-01 input-value.
-   02 in-x   pic s9(14)v9(4).
-   02 filler pic x(62).
-   
-procedure division.
-   display "Input filename? "
-   accept fname-inp.
-   open input input-file.
-
-   perform input-loop until feof='Y'
-   perform bubblesort.
-   perform print-nums.
-   perform finish.
-
-input-loop.
-   read input-file into input-value
-      at end move 'Y' to feof
-      not at end
-         add 1 to n
-         move in-x to x(n)
-   end-read.
-
-bubblesort.
-   perform varying i from 1 by 1 until i is greater than n
-      compute jp1 = n - i
-      perform varying j from 1 by 1 until j is greater than jp1
-         compute jp2 = j + 1
-         if (x(j) > x(jp2))
-            move x(j) to temp
-            move x(jp2) to x(j)
-            move temp to x(jp2)
-         end-if
-      end-perform
-   end-perform.
-   
-print-nums.
-   move 1 to i.
-   perform until i > n
-      display i "->"x(i)
-      add 1 to i
-   end-perform.
-
-finish.
-   close input-file.
-   stop run.
\ No newline at end of file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC FNAME-INP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT LIST-FILE ASSIGN TO DYNAMIC FNAME-LIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-STATUS.
+           SELECT SORT-FILE ASSIGN TO "SORTWK1"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT SORTED-FILE ASSIGN TO "STSORTD"
+               FILE STATUS IS WS-SORTED-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "STATSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL CHECKPOINT-DATA ASSIGN TO "CHKDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKDATA-STATUS.
+           SELECT OPTIONAL CHECKPOINT-DATA-TMP ASSIGN TO "CHKDTMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKDTMP-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "TOOLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT TREND-FILE ASSIGN TO "STATTRND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-STATUS.
+           SELECT COMPARE-FILE ASSIGN TO DYNAMIC FNAME-CMP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CMP-STATUS.
+           SELECT SORT-FILE2 ASSIGN TO "SORTWK2"
+               FILE STATUS IS WS-SORT2-STATUS.
+           SELECT SORTED-FILE2 ASSIGN TO "STSORTD2"
+               FILE STATUS IS WS-SORTED2-STATUS.
+           SELECT SORT-FILE1A ASSIGN TO "SORTWK1A"
+               FILE STATUS IS WS-SORT1A-STATUS.
+           SELECT SORTED-FILE1A ASSIGN TO "STSORT1A"
+               FILE STATUS IS WS-SORTED1A-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  SAMPLE-INPUT            PIC X(80).
+
+       FD  LIST-FILE.
+       01  LIST-FILE-REC           PIC X(30).
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           02  SORT-KEY            PIC S9(14)V9(4).
+           02  SORT-ORIG-LINE      PIC 9(06).
+
+       FD  SORTED-FILE.
+       01  SORTED-REC.
+           02  SORTED-KEY          PIC S9(14)V9(4).
+           02  SORTED-ORIG-LINE    PIC 9(06).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(132).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE             PIC X(96).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-LINE           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE         PIC 9(06).
+
+       FD  CHECKPOINT-DATA.
+       01  CKDATA-REC.
+           02  CKDATA-KEY          PIC S9(14)V9(4).
+           02  CKDATA-ORIG-LINE    PIC 9(06).
+
+       FD  CHECKPOINT-DATA-TMP.
+       01  CKDTMP-REC.
+           02  CKDTMP-KEY          PIC S9(14)V9(4).
+           02  CKDTMP-ORIG-LINE    PIC 9(06).
+
+       FD  PARM-FILE.
+           COPY TOOLPARM.
+
+       FD  TREND-FILE.
+       01  TREND-LINE              PIC X(132).
+
+       FD  COMPARE-FILE.
+       01  COMPARE-INPUT            PIC X(80).
+
+       SD  SORT-FILE2.
+       01  SORT-REC2.
+           02  SORT-KEY2           PIC S9(14)V9(4).
+
+       FD  SORTED-FILE2.
+       01  SORTED-REC2.
+           02  SORTED-KEY2          PIC S9(14)V9(4).
+
+       SD  SORT-FILE1A.
+       01  SORT-REC1A.
+           02  SORT-KEY1A          PIC S9(14)V9(4).
+
+       FD  SORTED-FILE1A.
+       01  SORTED-REC1A.
+           02  SORTED-KEY1A         PIC S9(14)V9(4).
+
+       WORKING-STORAGE SECTION.
+       77  N                      PIC 9(06) COMP VALUE 0.
+       77  FEOF                   PIC X(01).
+       77  FNAME-INP              PIC X(30).
+       77  FNAME-LIST             PIC X(30).
+       77  WS-LIST-MODE-SW         PIC X(01) VALUE 'N'.
+           88  WS-LIST-MODE         VALUE 'Y'.
+       77  WS-LIST-EOF-SW          PIC X(01).
+       77  WS-SORT-ORDER           PIC X(01) VALUE 'A'.
+           88  WS-ASCENDING         VALUE 'A'.
+           88  WS-DESCENDING        VALUE 'D'.
+       77  I                      PIC 9(06) COMP.
+       77  WS-LINE-NO             PIC 9(06) COMP VALUE 0.
+       77  WS-REJECT-COUNT        PIC 9(06) COMP VALUE 0.
+       77  WS-AUDIT-PROGRAM       PIC X(20) VALUE "STATS".
+       77  WS-AUDIT-RECORDS-IN    PIC 9(07).
+       77  WS-AUDIT-RECORDS-OUT   PIC 9(07).
+       77  WS-FIRST-REC-SW         PIC X(01).
+           88  WS-FIRST-REC         VALUE 'Y'.
+       01  WS-REJECT-LINE-NO       PIC Z(05)9.
+
+      *--------------------------------------------------------------*
+      * FILE-STATUS AND ABORT WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-INPUT-STATUS         PIC X(02).
+       77  WS-LIST-STATUS          PIC X(02).
+       77  WS-SORT-STATUS          PIC X(02).
+       77  WS-SORTED-STATUS        PIC X(02).
+       77  WS-PRINT-STATUS         PIC X(02).
+       77  WS-REJECT-STATUS        PIC X(02).
+       77  WS-SUSPENSE-STATUS      PIC X(02).
+       77  WS-CKPT-STATUS          PIC X(02).
+       77  WS-CKDATA-STATUS        PIC X(02).
+       77  WS-CKDTMP-STATUS        PIC X(02).
+       77  WS-TREND-STATUS         PIC X(02).
+       77  WS-ABORT-SW             PIC X(01) VALUE 'N'.
+           88  WS-ABORT-RUN         VALUE 'Y'.
+       77  WS-SAVE-RC              PIC S9(09) COMP.
+
+      *--------------------------------------------------------------*
+      * CHECKPOINT/RESTART WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(06) COMP VALUE 500.
+       77  WS-RESTART-LINE-NO      PIC 9(06) COMP VALUE 0.
+       77  WS-CKPT-QUOTIENT        PIC 9(06) COMP.
+       77  WS-CKPT-REMAINDER       PIC 9(06) COMP.
+       77  WS-CKDATA-EOF-SW        PIC X(01).
+       77  WS-PARM-STATUS          PIC X(02).
+
+      *--------------------------------------------------------------*
+      * REPORT-HEADING WORK FIELDS - WS-RPT-PAGE-NO IS PASSED TO
+      * RPTHEADER ON EVERY CALL AND BUMPED BY 8950-NEW-PAGE EACH TIME
+      * THE LINE COUNT ON THE CURRENT PAGE REACHES WS-RPT-MAX-LINES.
+      *--------------------------------------------------------------*
+       77  WS-RPT-PAGE-NO           PIC 9(04) VALUE 1.
+       77  WS-RPT-LINES-ON-PAGE     PIC 9(04) COMP VALUE 0.
+       77  WS-RPT-MAX-LINES         PIC 9(04) COMP VALUE 60.
+       01  WS-DISP-NUM              PIC -(14)9.9999.
+       01  WS-DISP-LINE-NO           PIC Z(05)9.
+
+      *--------------------------------------------------------------*
+      * HISTORICAL-TREND WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-TREND-DATE            PIC 9(06).
+       77  WS-TREND-DISP-COUNT      PIC Z(05)9.
+       77  WS-TREND-DISP-MIN        PIC -(14)9.9999.
+       77  WS-TREND-DISP-MAX        PIC -(14)9.9999.
+       77  WS-TREND-DISP-AVG        PIC -(14)9.9999.
+
+       01  WS-RPT-PROGRAM          PIC X(20) VALUE "STATS".
+       01  WS-RPT-TITLE            PIC X(40)
+           VALUE "SORTED NUMERIC LISTING".
+       01  WS-HEADING-1            PIC X(132).
+
+      *--------------------------------------------------------------*
+      * SUMMARY-STATISTIC ACCUMULATORS
+      *--------------------------------------------------------------*
+       77  WS-SUM                 PIC S9(16)V9(4) COMP-3 VALUE 0.
+       77  WS-MIN                 PIC S9(14)V9(4) COMP-3.
+       77  WS-MAX                 PIC S9(14)V9(4) COMP-3.
+       77  WS-AVERAGE             PIC S9(14)V9(4) COMP-3.
+       77  WS-SQ-DEV              PIC S9(14)V9(4) COMP-3.
+       77  WS-SUM-SQ-DEV          PIC S9(16)V9(4) COMP-3 VALUE 0.
+       77  WS-VARIANCE            PIC S9(14)V9(4) COMP-3.
+       77  WS-STD-DEV             PIC S9(14)V9(4) COMP-3.
+
+      *--------------------------------------------------------------*
+      * TOP-N/BOTTOM-N EXTRACT WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-TOPN-COUNT          PIC 9(06) VALUE 0.
+       77  WS-TOPN-EFFECTIVE      PIC 9(06) COMP VALUE 0.
+       77  WS-TOPN-THRESHOLD      PIC 9(06) COMP VALUE 0.
+       77  WS-TOPN-HDR2-SW        PIC X(01) VALUE 'N'.
+           88  WS-TOPN-HDR2-WRITTEN VALUE 'Y'.
+       77  I2                     PIC 9(06) COMP VALUE 0.
+
+      *--------------------------------------------------------------*
+      * TWO-FILE COMPARE/DELTA WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-COMPARE-MODE-SW      PIC X(01) VALUE 'N'.
+           88  WS-COMPARE-MODE      VALUE 'Y'.
+       77  FNAME-CMP              PIC X(30).
+       77  WS-CMP-STATUS           PIC X(02).
+       77  WS-SORT2-STATUS         PIC X(02).
+       77  WS-SORTED2-STATUS       PIC X(02).
+       77  WS-SORT1A-STATUS        PIC X(02).
+       77  WS-SORTED1A-STATUS      PIC X(02).
+       77  N2                     PIC 9(06) COMP VALUE 0.
+       77  WS-SUM2                PIC S9(16)V9(4) COMP-3 VALUE 0.
+       77  WS-MIN2                PIC S9(14)V9(4) COMP-3.
+       77  WS-MAX2                PIC S9(14)V9(4) COMP-3.
+       77  WS-AVERAGE2            PIC S9(14)V9(4) COMP-3.
+       77  WS-DELTA-NUM           PIC S9(14)V9(4) COMP-3.
+       77  WS-DELTA-CNT            PIC S9(07) COMP.
+       77  WS-DISP-DELTA-CNT       PIC -(6)9.
+       77  WS-KEY1                PIC S9(14)V9(4) COMP-3.
+       77  WS-KEY2                PIC S9(14)V9(4) COMP-3.
+       77  WS-HIGH-KEY            PIC S9(14)V9(4) COMP-3
+           VALUE 99999999999999.9999.
+       77  WS-FEOF1-SW             PIC X(01) VALUE 'N'.
+           88  WS-FEOF1             VALUE 'Y'.
+       77  WS-FEOF2-SW             PIC X(01) VALUE 'N'.
+           88  WS-FEOF2             VALUE 'Y'.
+       77  WS-ONLY1-COUNT          PIC 9(06) COMP VALUE 0.
+       77  WS-ONLY2-COUNT          PIC 9(06) COMP VALUE 0.
+       77  WS-MATCH-COUNT          PIC 9(06) COMP VALUE 0.
+
+       01  INPUT-VALUE.
+           COPY NUMREC REPLACING ==:LEVEL:== BY ==02==
+               ==:NAME:== BY ==IN-X==.
+           02  FILLER             PIC X(62).
+
+      *--------------------------------------------------------------*
+      * TRAILER-RECORD LAYOUT - REDEFINES INPUT-VALUE SO THE SAME
+      * BYTES READ FROM INPUT-FILE CAN BE EXAMINED EITHER AS A DATA
+      * VALUE OR, WHEN MARKED WITH A LEADING "T", AS A TRAILER.
+      *--------------------------------------------------------------*
+       01  TRAILER-VALUE REDEFINES INPUT-VALUE.
+           02  TRAILER-MARKER     PIC X(01).
+           02  TRAILER-COUNT      PIC 9(06).
+           02  TRAILER-HASH       PIC S9(14)V9(4).
+           02  FILLER             PIC X(55).
+
+       77  WS-TRAILER-FOUND-SW    PIC X(01) VALUE 'N'.
+           88  WS-TRAILER-FOUND    VALUE 'Y'.
+       77  WS-TRAILER-MISMATCH-SW PIC X(01) VALUE 'N'.
+           88  WS-TRAILER-MISMATCH VALUE 'Y'.
+       77  WS-TRAILER-COUNT       PIC 9(06) VALUE 0.
+       77  WS-TRAILER-HASH        PIC S9(14)V9(4) COMP-3 VALUE 0.
+
+      *--------------------------------------------------------------*
+      * DUPLICATE/FREQUENCY DETECTION WORK FIELDS
+      *--------------------------------------------------------------*
+       77  WS-PREV-VALUE          PIC S9(14)V9(4) COMP-3.
+       77  WS-DUP-RUN-COUNT        PIC 9(06) COMP VALUE 0.
+       77  WS-DUP-HEADER-SW        PIC X(01) VALUE 'N'.
+           88  WS-DUP-HEADER-WRITTEN VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABORT-RUN
+               PERFORM 1050-READ-PARMS
+               PERFORM 1100-CHECK-RESTART
+               PERFORM 3000-SORT-RECORDS
+           END-IF
+           IF NOT WS-ABORT-RUN
+               PERFORM 3500-COMPUTE-SUMMARY
+               PERFORM 3550-COMPUTE-VARIANCE
+               PERFORM 3600-CHECK-TRAILER
+               PERFORM 3700-DETECT-DUPLICATES
+               PERFORM 3800-EXTRACT-TOP-BOTTOM
+               PERFORM 4000-PRINT-NUMS
+               PERFORM 4500-PRINT-SUMMARY
+               PERFORM 4600-APPEND-TREND-RECORD
+               PERFORM 4700-COMPARE-FILES
+           END-IF
+           PERFORM 9999-FINISH-EXIT.
+
+       1000-INITIALIZE.
+      *--------------------------------------------------------------*
+      * RESET EVERY RUN-SCOPED COUNTER, ACCUMULATOR AND SWITCH BEFORE
+      * ANYTHING ELSE.  WORKING-STORAGE VALUE CLAUSES ARE APPLIED ONCE,
+      * WHEN THIS PROGRAM IS FIRST LOADED INTO THE RUN UNIT - NOT ON
+      * EVERY CALL - SO A SECOND CALL FROM THE TOOLKIT MENU IN THE SAME
+      * SESSION WOULD OTHERWISE INHERIT TOTALS, LINE NUMBERS AND AN
+      * ABORT FLAG LEFT OVER FROM THE PREVIOUS CALL.
+      *--------------------------------------------------------------*
+           MOVE 0 TO N
+           MOVE 0 TO WS-LINE-NO
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-SUM
+           MOVE 0 TO WS-SUM-SQ-DEV
+           MOVE 0 TO WS-TOPN-EFFECTIVE
+           MOVE 0 TO WS-TOPN-THRESHOLD
+           MOVE 0 TO I2
+           MOVE 0 TO N2
+           MOVE 0 TO WS-SUM2
+           MOVE 0 TO WS-ONLY1-COUNT
+           MOVE 0 TO WS-ONLY2-COUNT
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 0 TO WS-DUP-RUN-COUNT
+           MOVE 0 TO WS-TRAILER-COUNT
+           MOVE 0 TO WS-TRAILER-HASH
+           MOVE 1 TO WS-RPT-PAGE-NO
+           MOVE 0 TO WS-RPT-LINES-ON-PAGE
+           MOVE 'N' TO WS-ABORT-SW
+           MOVE 'N' TO WS-FEOF1-SW
+           MOVE 'N' TO WS-FEOF2-SW
+           MOVE 'N' TO WS-TRAILER-FOUND-SW
+           MOVE 'N' TO WS-TRAILER-MISMATCH-SW
+           MOVE 'N' TO WS-DUP-HEADER-SW
+           MOVE 'N' TO WS-TOPN-HDR2-SW
+           DISPLAY "PROCESS A LIST OF FILES? (Y/N) "
+           ACCEPT WS-LIST-MODE-SW
+           IF WS-LIST-MODE
+               DISPLAY "LIST FILENAME (ONE INPUT FILENAME PER LINE)? "
+               ACCEPT FNAME-LIST
+           ELSE
+               DISPLAY "INPUT FILENAME? "
+               ACCEPT FNAME-INP
+           END-IF
+           DISPLAY "SORT ORDER, A)SCENDING OR D)ESCENDING? "
+           ACCEPT WS-SORT-ORDER
+           IF NOT WS-ASCENDING AND NOT WS-DESCENDING
+               MOVE 'A' TO WS-SORT-ORDER
+           END-IF
+           DISPLAY "HOW MANY TOP/BOTTOM VALUES TO EXTRACT? (0 TO"
+               " SKIP) "
+           ACCEPT WS-TOPN-COUNT
+           DISPLAY "COMPARE AGAINST A SECOND FILE? (Y/N) "
+           ACCEPT WS-COMPARE-MODE-SW
+           IF WS-COMPARE-MODE
+               DISPLAY "SECOND INPUT FILENAME? "
+               ACCEPT FNAME-CMP
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN PRINT FILE RPTOUT"
+                   " - FILE STATUS " WS-PRINT-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN REJECT FILE REJOUT"
+                   " - FILE STATUS " WS-REJECT-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           OPEN OUTPUT SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN SUSPENSE FILE"
+                   " STATSUSP - FILE STATUS " WS-SUSPENSE-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           IF NOT WS-ABORT-RUN
+               CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE
+                   WS-RPT-PAGE-NO WS-HEADING-1
+               MOVE WS-HEADING-1 TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE 2 TO WS-RPT-LINES-ON-PAGE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 1050-READ-PARMS - PICK UP THE SHOP-WIDE PARAMETER FILE IF ONE
+      * IS PRESENT AND USE ITS CHECKPOINT INTERVAL IN PLACE OF THE
+      * HARDCODED DEFAULT.  NO PARAMETER FILE IS NOT AN ERROR - THE
+      * DEFAULT SET IN WORKING-STORAGE STANDS.
+      *--------------------------------------------------------------*
+       1050-READ-PARMS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-STATS-CKPT-INTERVAL > 0
+                           MOVE PARM-STATS-CKPT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 1100-CHECK-RESTART - IF A CHECKPOINT FILE SURVIVES FROM A
+      * PRIOR RUN THAT DID NOT FINISH, PICK UP THE LAST RECORDED LINE
+      * NUMBER AND DISPLAY IT FOR THE OPERATOR.  THE INPUT FILE ITSELF
+      * STILL HAS TO BE READ FROM THE TOP - LINE SEQUENTIAL HAS NO
+      * WAY TO SEEK DIRECTLY TO A RECORD NUMBER - BUT 1150-REPLAY-
+      * CHECKPOINT-DATA (CALLED FROM 2000-INPUT-PROCEDURE) REPLAYS
+      * EVERY RECORD ALREADY CONFIRMED UP TO THIS LINE STRAIGHT INTO
+      * THE SORT WITHOUT RE-VALIDATING IT, AND 2010-READ-AND-RELEASE
+      * SKIPS RE-VALIDATING AND RE-RELEASING ANY LINE AT OR BELOW IT -
+      * SO THE COST OF A RESTART IS RE-READING THE BYTES OF THE LINES
+      * ALREADY DONE, NOT REDOING THE VALIDATION/SORT WORK FOR THEM.
+      *--------------------------------------------------------------*
+       1100-CHECK-RESTART.
+           MOVE 0 TO WS-RESTART-LINE-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "05"
+               DISPLAY "*** STATS: UNEXPECTED STATUS " WS-CKPT-STATUS
+                   " OPENING CHECKPOINT FILE CHKPT ***"
+           END-IF
+           MOVE 'N' TO FEOF
+           PERFORM UNTIL FEOF = 'Y'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'Y' TO FEOF
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-RESTART-LINE-NO
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO FEOF
+           CLOSE CHECKPOINT-FILE
+           IF WS-RESTART-LINE-NO > 0
+               DISPLAY "RESUMING WITH CHECKPOINT LAST RECORDED AT "
+                   "LINE " WS-RESTART-LINE-NO " - REPLAYING RECORDS"
+                   " ALREADY CONFIRMED INSTEAD OF REPROCESSING THEM"
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 3000-SORT-RECORDS - VALIDATED RECORDS ARE RELEASED TO THE
+      * SORT WORK FILE BY THE INPUT PROCEDURE AND THE SORT VERB
+      * HANDLES THE ORDERING, NO MATTER HOW MANY RECORDS ARRIVE.
+      *--------------------------------------------------------------*
+       3000-SORT-RECORDS.
+           IF WS-DESCENDING
+               SORT SORT-FILE
+                   ON DESCENDING KEY SORT-KEY
+                   INPUT PROCEDURE 2000-INPUT-PROCEDURE
+                   GIVING SORTED-FILE
+           ELSE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-KEY
+                   INPUT PROCEDURE 2000-INPUT-PROCEDURE
+                   GIVING SORTED-FILE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 2000-INPUT-PROCEDURE - NORMALLY A SINGLE INPUT FILE IS READ,
+      * BUT WHEN WS-LIST-MODE IS SET THE NAMED FILE IS TREATED AS A
+      * LIST OF INPUT FILENAMES (ONE PER LINE) AND EACH IS READ IN
+      * TURN, ALL FEEDING THE SAME SORT WORK FILE AS ONE COMBINED RUN.
+      * ON A RESTART, 1150-REPLAY-CHECKPOINT-DATA RUNS FIRST SO THE
+      * RECORDS ALREADY CONFIRMED GO STRAIGHT INTO THE SORT BEFORE
+      * ANY NEW INPUT IS READ.
+      *--------------------------------------------------------------*
+       2000-INPUT-PROCEDURE.
+           PERFORM 1150-REPLAY-CHECKPOINT-DATA
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-RESTART-LINE-NO > 0
+               OPEN EXTEND CHECKPOINT-DATA
+           ELSE
+               OPEN OUTPUT CHECKPOINT-DATA
+           END-IF
+           IF WS-LIST-MODE
+               OPEN INPUT LIST-FILE
+               IF WS-LIST-STATUS NOT = "00"
+                   DISPLAY "*** STATS: UNABLE TO OPEN LIST FILE "
+                       FNAME-LIST " - FILE STATUS " WS-LIST-STATUS
+                       " ***"
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-RUN TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-LIST-EOF-SW
+                   PERFORM UNTIL WS-LIST-EOF-SW = 'Y'
+                       READ LIST-FILE INTO FNAME-INP
+                           AT END
+                               MOVE 'Y' TO WS-LIST-EOF-SW
+                           NOT AT END
+                               PERFORM 2005-PROCESS-ONE-FILE
+                       END-READ
+                   END-PERFORM
+                   CLOSE LIST-FILE
+               END-IF
+           ELSE
+               PERFORM 2005-PROCESS-ONE-FILE
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           CLOSE CHECKPOINT-DATA.
+
+      *--------------------------------------------------------------*
+      * 1150-REPLAY-CHECKPOINT-DATA - ON A RESTART, CHECKPOINT-DATA
+      * STILL HOLDS ONE SORT-KEY/ORIGINAL-LINE-NUMBER ENTRY FOR EVERY
+      * RECORD THIS PROGRAM HAD ALREADY VALIDATED AND RELEASED AS OF
+      * THE LAST CHECKPOINT.  RELEASE EACH OF THOSE ENTRIES STRAIGHT
+      * TO THE SORT WITHOUT RE-VALIDATING IT, ALSO COPYING IT TO
+      * CHECKPOINT-DATA-TMP, AND STOP THE MOMENT AN ORIGINAL LINE
+      * NUMBER PASSES WS-RESTART-LINE-NO - ENTRIES ARE ALWAYS WRITTEN
+      * IN ASCENDING LINE-NUMBER ORDER, SO ANYTHING PAST THAT POINT IS
+      * AN UNCONFIRMED TAIL LEFT OVER FROM THE RUN THAT ABORTED (IT
+      * WAS WRITTEN AFTER THE LAST CHECKPOINT MARKER WAS RECORDED) AND
+      * MUST NOT BE TRUSTED, SO IT IS NOT COPIED.  1160-RESTORE-
+      * CHECKPOINT-DATA THEN COPIES CHKDTMP BACK INTO CHKDATA, SO THE
+      * ONLY THING DISCARDED IS THAT UNCONFIRMED TAIL - THE CONFIRMED
+      * ENTRIES THIS PARAGRAPH JUST REPLAYED SURVIVE ON DISK IN CASE
+      * THIS RUN IS ITSELF INTERRUPTED BEFORE ITS OWN NEXT CHECKPOINT.
+      *--------------------------------------------------------------*
+       1150-REPLAY-CHECKPOINT-DATA.
+           IF WS-RESTART-LINE-NO > 0
+               OPEN INPUT CHECKPOINT-DATA
+               IF WS-CKDATA-STATUS NOT = "00" AND
+                       WS-CKDATA-STATUS NOT = "05"
+                   DISPLAY "*** STATS: UNEXPECTED STATUS "
+                       WS-CKDATA-STATUS " OPENING CHECKPOINT DATA"
+                       " FILE CHKDATA ***"
+               END-IF
+               OPEN OUTPUT CHECKPOINT-DATA-TMP
+               MOVE 'N' TO WS-CKDATA-EOF-SW
+               PERFORM UNTIL WS-CKDATA-EOF-SW = 'Y'
+                   READ CHECKPOINT-DATA
+                       AT END
+                           MOVE 'Y' TO WS-CKDATA-EOF-SW
+                       NOT AT END
+                           IF CKDATA-ORIG-LINE > WS-RESTART-LINE-NO
+                               MOVE 'Y' TO WS-CKDATA-EOF-SW
+                           ELSE
+                               MOVE CKDATA-KEY TO SORT-KEY
+                               MOVE CKDATA-ORIG-LINE TO SORT-ORIG-LINE
+                               RELEASE SORT-REC
+                               MOVE CKDATA-KEY TO CKDTMP-KEY
+                               MOVE CKDATA-ORIG-LINE TO CKDTMP-ORIG-LINE
+                               WRITE CKDTMP-REC
+                               ADD 1 TO N
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-DATA
+               CLOSE CHECKPOINT-DATA-TMP
+               DISPLAY "REPLAYED " N " PREVIOUSLY CONFIRMED RECORD(S)"
+                   " FROM CHKDATA"
+               PERFORM 1160-RESTORE-CHECKPOINT-DATA
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 1160-RESTORE-CHECKPOINT-DATA - COPY THE CONFIRMED ENTRIES
+      * 1150 JUST WROTE TO CHKDTMP BACK INTO CHKDATA, SO CHKDATA ON
+      * DISK HOLDS EXACTLY THE ENTRIES CONFIRMED AS OF THIS RESTART
+      * (NEVER THE DISCARDED UNCONFIRMED TAIL) BEFORE 2000-INPUT-
+      * PROCEDURE OPENS IT EXTEND TO ADD THIS RUN'S OWN NEW ENTRIES.
+      *--------------------------------------------------------------*
+       1160-RESTORE-CHECKPOINT-DATA.
+           OPEN OUTPUT CHECKPOINT-DATA
+           OPEN INPUT CHECKPOINT-DATA-TMP
+           MOVE 'N' TO WS-CKDATA-EOF-SW
+           PERFORM UNTIL WS-CKDATA-EOF-SW = 'Y'
+               READ CHECKPOINT-DATA-TMP
+                   AT END
+                       MOVE 'Y' TO WS-CKDATA-EOF-SW
+                   NOT AT END
+                       MOVE CKDTMP-KEY TO CKDATA-KEY
+                       MOVE CKDTMP-ORIG-LINE TO CKDATA-ORIG-LINE
+                       WRITE CKDATA-REC
+           END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-DATA
+           CLOSE CHECKPOINT-DATA-TMP.
+
+      *--------------------------------------------------------------*
+      * 2005-PROCESS-ONE-FILE - READ AND RELEASE EVERY RECORD OF THE
+      * INPUT FILE CURRENTLY NAMED IN FNAME-INP.
+      *--------------------------------------------------------------*
+       2005-PROCESS-ONE-FILE.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN INPUT FILE "
+                   FNAME-INP " - FILE STATUS " WS-INPUT-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           ELSE
+               MOVE 'N' TO FEOF
+               PERFORM UNTIL FEOF = 'Y'
+                   PERFORM 2010-READ-AND-RELEASE
+               END-PERFORM
+               CLOSE INPUT-FILE
+           END-IF.
+
+       2010-READ-AND-RELEASE.
+           READ INPUT-FILE INTO INPUT-VALUE
+               AT END
+                   MOVE 'Y' TO FEOF
+               NOT AT END
+                   IF TRAILER-MARKER = 'T'
+                       PERFORM 2050-CAPTURE-TRAILER
+                   ELSE
+                       ADD 1 TO WS-LINE-NO
+                       IF WS-LINE-NO > WS-RESTART-LINE-NO
+                           IF IN-X IS NOT NUMERIC
+                               PERFORM 2100-REJECT-RECORD
+                           ELSE
+                               ADD 1 TO N
+                               MOVE IN-X TO SORT-KEY
+                               MOVE WS-LINE-NO TO SORT-ORIG-LINE
+                               RELEASE SORT-REC
+                               PERFORM 2210-WRITE-CHECKPOINT-DATA
+                           END-IF
+                           DIVIDE WS-LINE-NO BY WS-CHECKPOINT-INTERVAL
+                               GIVING WS-CKPT-QUOTIENT
+                               REMAINDER WS-CKPT-REMAINDER
+                           IF WS-CKPT-REMAINDER = 0
+                               PERFORM 2200-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *--------------------------------------------------------------*
+      * 2050-CAPTURE-TRAILER - THE TRAILER IS NOT DATA; IT CARRIES
+      * THE UPSTREAM RECORD COUNT AND HASH TOTAL SO 3600-CHECK-TRAILER
+      * CAN VERIFY THIS RUN SAW A COMPLETE, UNCORRUPTED EXTRACT.
+      *--------------------------------------------------------------*
+       2050-CAPTURE-TRAILER.
+           MOVE 'Y' TO WS-TRAILER-FOUND-SW
+           ADD TRAILER-COUNT TO WS-TRAILER-COUNT
+           ADD TRAILER-HASH TO WS-TRAILER-HASH.
+
+      *--------------------------------------------------------------*
+      * 2200-WRITE-CHECKPOINT - RECORD HOW FAR INTO THE INPUT FILE
+      * THIS RUN HAS GOTTEN SO A RESTART CAN SKIP AHEAD PAST IT.
+      *--------------------------------------------------------------*
+       2200-WRITE-CHECKPOINT.
+           MOVE WS-LINE-NO TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE.
+
+      *--------------------------------------------------------------*
+      * 2210-WRITE-CHECKPOINT-DATA - PERSIST THE RECORD JUST RELEASED
+      * TO THE SORT SO A RESTART CAN REPLAY IT (SEE 1150-REPLAY-
+      * CHECKPOINT-DATA) INSTEAD OF RE-VALIDATING IT.  WRITTEN FOR
+      * EVERY ACCEPTED RECORD, NOT JUST AT CHECKPOINT INTERVALS -
+      * 1150-REPLAY-CHECKPOINT-DATA IS WHAT DECIDES, AT RESTART TIME,
+      * HOW MUCH OF THIS FILE IS ACTUALLY CONFIRMED.
+      *--------------------------------------------------------------*
+       2210-WRITE-CHECKPOINT-DATA.
+           MOVE SORT-KEY TO CKDATA-KEY
+           MOVE SORT-ORIG-LINE TO CKDATA-ORIG-LINE
+           WRITE CKDATA-REC.
+
+      *--------------------------------------------------------------*
+      * 2100-REJECT-RECORD - A NON-NUMERIC RECORD DOES NOT STOP THE
+      * RUN.  IT IS LOGGED TO THE REJECT FILE WITH ITS LINE NUMBER SO
+      * THE GOOD RECORDS CAN STILL BE PROCESSED, AND ALSO COPIED, BYTE
+      * FOR BYTE, TO THE SUSPENSE FILE - UNLIKE REJOUT'S LINE-NUMBERED
+      * DIAGNOSTIC TEXT, STATSUSP HOLDS ONLY THE ORIGINAL RECORD SO IT
+      * CAN BE CORRECTED AND FED BACK IN AS A NEW INPUT FILE ONCE
+      * WHATEVER MADE IT NON-NUMERIC IS FIXED.
+      *--------------------------------------------------------------*
+       2100-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-LINE-NO TO WS-REJECT-LINE-NO
+           MOVE SPACES TO REJECT-LINE
+           STRING "LINE " WS-REJECT-LINE-NO ": " SAMPLE-INPUT
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           MOVE SAMPLE-INPUT TO SUSPENSE-LINE
+           WRITE SUSPENSE-LINE.
+
+      *--------------------------------------------------------------*
+      * 3500-COMPUTE-SUMMARY - ACCUMULATE SUM/MIN/MAX/AVERAGE BY
+      * READING THE SORTED-FILE THE SORT VERB PRODUCED.  SINCE IT IS
+      * IN THE CHOSEN ORDER, MIN AND MAX ARE THE FIRST AND LAST
+      * RECORDS SEEN.
+      *--------------------------------------------------------------*
+       3500-COMPUTE-SUMMARY.
+           MOVE 0 TO WS-SUM
+           MOVE 0 TO WS-MIN
+           MOVE 0 TO WS-MAX
+           MOVE 0 TO WS-AVERAGE
+           IF N > 0
+               OPEN INPUT SORTED-FILE
+               MOVE 'N' TO FEOF
+               MOVE 'Y' TO WS-FIRST-REC-SW
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           IF WS-FIRST-REC
+                               MOVE SORTED-KEY TO WS-MIN
+                               MOVE SORTED-KEY TO WS-MAX
+                               MOVE 'N' TO WS-FIRST-REC-SW
+                           END-IF
+                           IF SORTED-KEY < WS-MIN
+                               MOVE SORTED-KEY TO WS-MIN
+                           END-IF
+                           IF SORTED-KEY > WS-MAX
+                               MOVE SORTED-KEY TO WS-MAX
+                           END-IF
+                           ADD SORTED-KEY TO WS-SUM
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+               COMPUTE WS-AVERAGE ROUNDED = WS-SUM / N
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 3550-COMPUTE-VARIANCE - A SECOND PASS OVER SORTED-FILE, NOW
+      * THAT WS-AVERAGE IS KNOWN, ACCUMULATING THE SUM OF SQUARED
+      * DEVIATIONS FROM THE MEAN.  POPULATION VARIANCE (DIVIDE BY N,
+      * NOT N-1) SINCE THE INPUT FILE IS TREATED AS THE WHOLE
+      * DATA SET, NOT A SAMPLE OF A LARGER ONE.
+      *--------------------------------------------------------------*
+       3550-COMPUTE-VARIANCE.
+           MOVE 0 TO WS-SUM-SQ-DEV
+           MOVE 0 TO WS-VARIANCE
+           MOVE 0 TO WS-STD-DEV
+           IF N > 0
+               OPEN INPUT SORTED-FILE
+               MOVE 'N' TO FEOF
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           COMPUTE WS-SQ-DEV
+                               = (SORTED-KEY - WS-AVERAGE) ** 2
+                           ADD WS-SQ-DEV TO WS-SUM-SQ-DEV
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+               COMPUTE WS-VARIANCE ROUNDED = WS-SUM-SQ-DEV / N
+               COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT(WS-VARIANCE)
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 3600-CHECK-TRAILER - IF THE EXTRACT CARRIED A TRAILER RECORD,
+      * COMPARE ITS RECORD COUNT AND HASH TOTAL AGAINST WHAT WAS
+      * ACTUALLY COUNTED AND SUMMED.  A MISMATCH IS WRITTEN TO THE
+      * REPORT BEFORE THE SORTED LISTING, AND DISPLAYED AT THE
+      * CONSOLE, SO A TRUNCATED OR CORRUPTED EXTRACT DOES NOT
+      * PRODUCE A REPORT THAT LOOKS CLEAN.
+      *--------------------------------------------------------------*
+       3600-CHECK-TRAILER.
+           IF WS-TRAILER-FOUND
+               IF WS-TRAILER-COUNT NOT = N
+                       OR WS-TRAILER-HASH NOT = WS-SUM
+                   MOVE 'Y' TO WS-TRAILER-MISMATCH-SW
+                   PERFORM 3650-WRITE-TRAILER-MISMATCH
+               ELSE
+                   MOVE SPACES TO PRINT-LINE
+                   MOVE "TRAILER CONTROL TOTALS VERIFIED OK"
+                       TO PRINT-LINE
+                   PERFORM 8900-PRINT-LINE
+               END-IF
+           END-IF.
+
+       3650-WRITE-TRAILER-MISMATCH.
+           MOVE SPACES TO PRINT-LINE
+           MOVE "*** TRAILER CONTROL TOTAL MISMATCH ***"
+               TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-TRAILER-COUNT TO WS-DISP-LINE-NO
+           STRING "  TRAILER RECORD COUNT . : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE N TO WS-DISP-LINE-NO
+           STRING "  ACTUAL RECORD COUNT  . : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-TRAILER-HASH TO WS-DISP-NUM
+           STRING "  TRAILER HASH TOTAL . . : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-SUM TO WS-DISP-NUM
+           STRING "  ACTUAL HASH TOTAL  . . : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           DISPLAY "*** TRAILER CONTROL TOTAL MISMATCH - SEE RPTOUT"
+               " ***".
+
+      *--------------------------------------------------------------*
+      * 3700-DETECT-DUPLICATES - THE SORTED-FILE IS IN ORDER, SO
+      * IDENTICAL VALUES APPEAR AS AN UNBROKEN RUN.  COUNT EACH RUN
+      * AND REPORT THE ONES LONGER THAN ONE RECORD.
+      *--------------------------------------------------------------*
+       3700-DETECT-DUPLICATES.
+           MOVE 'N' TO WS-DUP-HEADER-SW
+           IF N > 0
+               OPEN INPUT SORTED-FILE
+               MOVE 'N' TO FEOF
+               MOVE 'Y' TO WS-FIRST-REC-SW
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                           PERFORM 3750-FLUSH-DUP-RUN
+                       NOT AT END
+                           IF WS-FIRST-REC
+                               MOVE SORTED-KEY TO WS-PREV-VALUE
+                               MOVE 1 TO WS-DUP-RUN-COUNT
+                               MOVE 'N' TO WS-FIRST-REC-SW
+                           ELSE
+                               IF SORTED-KEY = WS-PREV-VALUE
+                                   ADD 1 TO WS-DUP-RUN-COUNT
+                               ELSE
+                                   PERFORM 3750-FLUSH-DUP-RUN
+                                   MOVE SORTED-KEY TO WS-PREV-VALUE
+                                   MOVE 1 TO WS-DUP-RUN-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 3750-FLUSH-DUP-RUN - CALLED WHEN A RUN OF IDENTICAL VALUES
+      * HAS ENDED (OR AT EOF).  A RUN OF ONLY ONE RECORD IS NOT A
+      * DUPLICATE AND IS SILENTLY DROPPED.
+      *--------------------------------------------------------------*
+       3750-FLUSH-DUP-RUN.
+           IF WS-DUP-RUN-COUNT > 1
+               IF NOT WS-DUP-HEADER-WRITTEN
+                   MOVE SPACES TO PRINT-LINE
+                   PERFORM 8900-PRINT-LINE
+                   MOVE "===== DUPLICATE VALUES =====" TO PRINT-LINE
+                   PERFORM 8900-PRINT-LINE
+                   MOVE 'Y' TO WS-DUP-HEADER-SW
+               END-IF
+               MOVE SPACES TO PRINT-LINE
+               MOVE WS-PREV-VALUE TO WS-DISP-NUM
+               MOVE WS-DUP-RUN-COUNT TO WS-DISP-LINE-NO
+               STRING WS-DISP-NUM " OCCURS " WS-DISP-LINE-NO
+                   " TIMES" INTO PRINT-LINE
+               PERFORM 8900-PRINT-LINE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 3800-EXTRACT-TOP-BOTTOM - A THIRD PASS OVER SORTED-FILE, NOW
+      * THAT N IS KNOWN, PRINTING THE REQUESTED NUMBER OF LARGEST AND
+      * SMALLEST VALUES TOGETHER WITH THE ORIGINAL INPUT LINE NUMBER
+      * EACH ONE CAME FROM (CARRIED THROUGH THE SORT IN SORT-ORIG-LINE/
+      * SORTED-ORIG-LINE).  WS-TOPN-THRESHOLD MARKS WHERE THE TRAILING
+      * GROUP BEGINS SO BOTH GROUPS ARE PICKED UP IN ONE SEQUENTIAL
+      * PASS INSTEAD OF READING THE FILE BACKWARDS.  WHICH GROUP IS
+      * LABELED "TOP" DEPENDS ON WS-SORT-ORDER, SINCE SORTED-FILE MAY
+      * BE IN EITHER ASCENDING OR DESCENDING ORDER.
+      *--------------------------------------------------------------*
+       3800-EXTRACT-TOP-BOTTOM.
+           IF WS-TOPN-COUNT > 0 AND N > 0
+               MOVE WS-TOPN-COUNT TO WS-TOPN-EFFECTIVE
+               IF WS-TOPN-EFFECTIVE > N
+                   MOVE N TO WS-TOPN-EFFECTIVE
+               END-IF
+               IF WS-TOPN-EFFECTIVE > N / 2
+                   COMPUTE WS-TOPN-EFFECTIVE = N / 2
+               END-IF
+               COMPUTE WS-TOPN-THRESHOLD =
+                   N - WS-TOPN-EFFECTIVE + 1
+               MOVE 'N' TO WS-TOPN-HDR2-SW
+               MOVE 0 TO I2
+               MOVE SPACES TO PRINT-LINE
+               PERFORM 8900-PRINT-LINE
+               IF WS-ASCENDING
+                   MOVE "===== BOTTOM VALUES (SMALLEST) ====="
+                       TO PRINT-LINE
+               ELSE
+                   MOVE "===== TOP VALUES (LARGEST) ====="
+                       TO PRINT-LINE
+               END-IF
+               PERFORM 8900-PRINT-LINE
+               OPEN INPUT SORTED-FILE
+               MOVE 'N' TO FEOF
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           ADD 1 TO I2
+                           IF I2 <= WS-TOPN-EFFECTIVE
+                               PERFORM 3810-PRINT-TOPBOT-LINE
+                           END-IF
+                           IF I2 >= WS-TOPN-THRESHOLD
+                               IF NOT WS-TOPN-HDR2-WRITTEN
+                                   PERFORM 3820-WRITE-SECOND-HEADING
+                               END-IF
+                               PERFORM 3810-PRINT-TOPBOT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+           END-IF.
+
+       3810-PRINT-TOPBOT-LINE.
+           MOVE SPACES TO PRINT-LINE
+           MOVE SORTED-ORIG-LINE TO WS-DISP-LINE-NO
+           MOVE SORTED-KEY TO WS-DISP-NUM
+           STRING "ORIGINAL LINE " WS-DISP-LINE-NO " -> " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE.
+
+       3820-WRITE-SECOND-HEADING.
+           MOVE SPACES TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           IF WS-ASCENDING
+               MOVE "===== TOP VALUES (LARGEST) =====" TO PRINT-LINE
+           ELSE
+               MOVE "===== BOTTOM VALUES (SMALLEST) ====="
+                   TO PRINT-LINE
+           END-IF
+           PERFORM 8900-PRINT-LINE
+           MOVE 'Y' TO WS-TOPN-HDR2-SW.
+
+       4000-PRINT-NUMS.
+           MOVE 0 TO I
+           MOVE 'N' TO FEOF
+           IF N > 0
+               OPEN INPUT SORTED-FILE
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           ADD 1 TO I
+                           MOVE SPACES TO PRINT-LINE
+                           MOVE I TO WS-DISP-LINE-NO
+                           MOVE SORTED-KEY TO WS-DISP-NUM
+                           STRING WS-DISP-LINE-NO "-> " WS-DISP-NUM
+                               INTO PRINT-LINE
+                           PERFORM 8900-PRINT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+           END-IF.
+
+       4500-PRINT-SUMMARY.
+           MOVE SPACES TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE "===== RUN SUMMARY =====" TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE N TO WS-DISP-LINE-NO
+           STRING "RECORDS READ . . . : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-REJECT-COUNT TO WS-DISP-LINE-NO
+           STRING "RECORDS REJECTED . : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-MIN TO WS-DISP-NUM
+           STRING "MINIMUM VALUE  . . : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-MAX TO WS-DISP-NUM
+           STRING "MAXIMUM VALUE  . . : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-SUM TO WS-DISP-NUM
+           STRING "SUM OF VALUES  . . : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-AVERAGE TO WS-DISP-NUM
+           STRING "AVERAGE VALUE  . . : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-VARIANCE TO WS-DISP-NUM
+           STRING "VARIANCE . . . . . : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-STD-DEV TO WS-DISP-NUM
+           STRING "STANDARD DEVIATION : " WS-DISP-NUM INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE.
+
+      *--------------------------------------------------------------*
+      * 4600-APPEND-TREND-RECORD - APPEND ONE LINE TO THE HISTORICAL
+      * TREND FILE WITH THIS RUN'S DATE, RECORD COUNT, MIN, MAX AND
+      * AVERAGE, SO A RUN-OVER-RUN TREND CAN BE PLOTTED WITHOUT
+      * DIGGING BACK THROUGH EVERY OLD RPTOUT.  SAME APPEND-OR-CREATE
+      * HANDLING AS AUDITLOG - A MISSING FILE IS A FIRST-EVER RUN, NOT
+      * AN ERROR.
+      *--------------------------------------------------------------*
+       4600-APPEND-TREND-RECORD.
+           ACCEPT WS-TREND-DATE FROM DATE
+           OPEN EXTEND TREND-FILE
+           IF WS-TREND-STATUS = "35"
+               OPEN OUTPUT TREND-FILE
+           END-IF
+           IF WS-TREND-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN TREND FILE STATTRND"
+                   " - FILE STATUS " WS-TREND-STATUS " ***"
+           ELSE
+               MOVE N TO WS-TREND-DISP-COUNT
+               MOVE WS-MIN TO WS-TREND-DISP-MIN
+               MOVE WS-MAX TO WS-TREND-DISP-MAX
+               MOVE WS-AVERAGE TO WS-TREND-DISP-AVG
+               MOVE SPACES TO TREND-LINE
+               STRING WS-TREND-DATE " COUNT=" WS-TREND-DISP-COUNT
+                   " MIN=" WS-TREND-DISP-MIN " MAX=" WS-TREND-DISP-MAX
+                   " AVG=" WS-TREND-DISP-AVG INTO TREND-LINE
+               WRITE TREND-LINE
+               CLOSE TREND-FILE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 4700-COMPARE-FILES - WHEN A SECOND FILE WAS NAMED AT RUN
+      * START, SORT IT SEPARATELY, SUMMARIZE IT THE SAME WAY AS THE
+      * FIRST FILE, AND MATCH-MERGE THE TWO SORTED STREAMS TO REPORT
+      * WHICH VALUES ARE COMMON AND WHICH APPEAR IN ONLY ONE FILE.
+      *--------------------------------------------------------------*
+       4700-COMPARE-FILES.
+           IF WS-COMPARE-MODE
+               PERFORM 4710-SORT-COMPARE-FILE
+               IF WS-COMPARE-MODE
+                   PERFORM 4730-SUMMARIZE-COMPARE-FILE
+                   PERFORM 4740-PRINT-COMPARE-SUMMARY
+                   PERFORM 4745-SORT-FILE1-ASCENDING
+                   PERFORM 4750-MATCH-MERGE-COMPARE
+               END-IF
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 4710-SORT-COMPARE-FILE - SORT THE SECOND FILE'S VALUES INTO
+      * SORTED-FILE2, ALWAYS ASCENDING, SINCE ONLY ITS VALUES (NOT
+      * ITS DISPLAY ORDER) MATTER FOR A COMPARISON.
+      *--------------------------------------------------------------*
+       4710-SORT-COMPARE-FILE.
+           SORT SORT-FILE2
+               ON ASCENDING KEY SORT-KEY2
+               INPUT PROCEDURE 4720-COMPARE-INPUT-PROC
+               GIVING SORTED-FILE2.
+
+      *--------------------------------------------------------------*
+      * 4720-COMPARE-INPUT-PROC - READ THE SECOND FILE AND RELEASE
+      * EACH NUMERIC VALUE TO SORT-FILE2.  A RECORD THAT FAILS TO
+      * OPEN CANCELS COMPARE MODE FOR THE REST OF THE RUN RATHER THAN
+      * ABORTING A RUN THAT HAS ALREADY WRITTEN THE MAIN REPORT.
+      *--------------------------------------------------------------*
+       4720-COMPARE-INPUT-PROC.
+           OPEN INPUT COMPARE-FILE
+           IF WS-CMP-STATUS NOT = "00"
+               DISPLAY "*** STATS: UNABLE TO OPEN COMPARE FILE "
+                   FNAME-CMP " - FILE STATUS " WS-CMP-STATUS " ***"
+               MOVE 'N' TO WS-COMPARE-MODE-SW
+           ELSE
+               MOVE 'N' TO FEOF
+               PERFORM UNTIL FEOF = 'Y'
+                   READ COMPARE-FILE INTO INPUT-VALUE
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           IF TRAILER-MARKER = 'T'
+                               CONTINUE
+                           ELSE
+                               IF IN-X IS NUMERIC
+                                   ADD 1 TO N2
+                                   MOVE IN-X TO SORT-KEY2
+                                   RELEASE SORT-REC2
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COMPARE-FILE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 4730-SUMMARIZE-COMPARE-FILE - SAME MIN/MAX/SUM/AVERAGE PASS
+      * AS 3500-COMPUTE-SUMMARY, BUT OVER THE SECOND FILE'S SORTED
+      * VALUES.
+      *--------------------------------------------------------------*
+       4730-SUMMARIZE-COMPARE-FILE.
+           MOVE 0 TO WS-SUM2
+           MOVE 0 TO WS-MIN2
+           MOVE 0 TO WS-MAX2
+           MOVE 0 TO WS-AVERAGE2
+           IF N2 > 0
+               OPEN INPUT SORTED-FILE2
+               MOVE 'N' TO FEOF
+               MOVE 'Y' TO WS-FIRST-REC-SW
+               PERFORM UNTIL FEOF = 'Y'
+                   READ SORTED-FILE2
+                       AT END
+                           MOVE 'Y' TO FEOF
+                       NOT AT END
+                           IF WS-FIRST-REC
+                               MOVE SORTED-KEY2 TO WS-MIN2
+                               MOVE SORTED-KEY2 TO WS-MAX2
+                               MOVE 'N' TO WS-FIRST-REC-SW
+                           END-IF
+                           IF SORTED-KEY2 < WS-MIN2
+                               MOVE SORTED-KEY2 TO WS-MIN2
+                           END-IF
+                           IF SORTED-KEY2 > WS-MAX2
+                               MOVE SORTED-KEY2 TO WS-MAX2
+                           END-IF
+                           ADD SORTED-KEY2 TO WS-SUM2
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE2
+               COMPUTE WS-AVERAGE2 ROUNDED = WS-SUM2 / N2
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 4740-PRINT-COMPARE-SUMMARY - RECORD COUNT, MIN, MAX AND
+      * AVERAGE FOR THE SECOND FILE, EACH SHOWN ALONGSIDE ITS DELTA
+      * FROM THE FIRST FILE'S OWN FIGURES ALREADY ON THE REPORT.
+      *--------------------------------------------------------------*
+       4740-PRINT-COMPARE-SUMMARY.
+           MOVE SPACES TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE "===== COMPARISON VS SECOND FILE =====" TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           STRING "SECOND FILE. . . . . : " FNAME-CMP INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE N2 TO WS-DISP-LINE-NO
+           STRING "SECOND FILE RECORDS  : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           COMPUTE WS-DELTA-CNT = N2 - N
+           MOVE WS-DELTA-CNT TO WS-DISP-DELTA-CNT
+           STRING "RECORD COUNT DELTA . : " WS-DISP-DELTA-CNT
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-MIN2 TO WS-DISP-NUM
+           STRING "SECOND FILE MINIMUM  : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-MAX2 TO WS-DISP-NUM
+           STRING "SECOND FILE MAXIMUM  : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-AVERAGE2 TO WS-DISP-NUM
+           STRING "SECOND FILE AVERAGE  : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           COMPUTE WS-DELTA-NUM = WS-AVERAGE2 - WS-AVERAGE
+           MOVE WS-DELTA-NUM TO WS-DISP-NUM
+           STRING "AVERAGE VALUE DELTA  : " WS-DISP-NUM
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE.
+
+      *--------------------------------------------------------------*
+      * 4745-SORT-FILE1-ASCENDING - THE MATCH-MERGE BELOW NEEDS BOTH
+      * STREAMS IN THE SAME ORDER.  SORTED-FILE MAY BE DESCENDING IF
+      * THAT IS WHAT WAS CHOSEN FOR THE MAIN LISTING, SO IT IS ALWAYS
+      * RE-SORTED ASCENDING INTO SORTED-FILE1A FOR THIS COMPARISON,
+      * REGARDLESS OF HOW THE MAIN REPORT DISPLAYED IT.
+      *--------------------------------------------------------------*
+       4745-SORT-FILE1-ASCENDING.
+           SORT SORT-FILE1A
+               ON ASCENDING KEY SORT-KEY1A
+               INPUT PROCEDURE 4746-RELEASE-FILE1-RECORDS
+               GIVING SORTED-FILE1A.
+
+      *--------------------------------------------------------------*
+      * 4746-RELEASE-FILE1-RECORDS - SORTED-REC CARRIES THE ORIGINAL
+      * LINE NUMBER ALONGSIDE THE KEY; SORT-REC1A NEEDS ONLY THE KEY,
+      * SO EACH FIELD IS MOVED EXPLICITLY RATHER THAN LETTING SORT
+      * GROUP-MOVE (AND SILENTLY TRUNCATE) THE WHOLE RECORD.
+      *--------------------------------------------------------------*
+       4746-RELEASE-FILE1-RECORDS.
+           OPEN INPUT SORTED-FILE
+           MOVE 'N' TO FEOF
+           PERFORM UNTIL FEOF = 'Y'
+               READ SORTED-FILE
+                   AT END
+                       MOVE 'Y' TO FEOF
+                   NOT AT END
+                       MOVE SORTED-KEY TO SORT-KEY1A
+                       RELEASE SORT-REC1A
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE.
+
+      *--------------------------------------------------------------*
+      * 4750-MATCH-MERGE-COMPARE - A CLASSIC BALANCED-LINE MATCH/MERGE
+      * OF THE TWO ASCENDING STREAMS.  THE LOWER KEY ON EITHER SIDE IS
+      * "ONLY IN" THAT FILE AND IS ADVANCED ALONE; EQUAL KEYS ARE A
+      * MATCH AND BOTH SIDES ADVANCE TOGETHER.  AN EXHAUSTED SIDE IS
+      * HELD AT WS-HIGH-KEY SO THE OTHER SIDE DRAINS NORMALLY.
+      *--------------------------------------------------------------*
+       4750-MATCH-MERGE-COMPARE.
+           OPEN INPUT SORTED-FILE1A
+           OPEN INPUT SORTED-FILE2
+           MOVE 'N' TO WS-FEOF1-SW
+           MOVE 'N' TO WS-FEOF2-SW
+           MOVE 0 TO WS-ONLY1-COUNT
+           MOVE 0 TO WS-ONLY2-COUNT
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM 4752-READ-FILE1
+           PERFORM 4754-READ-FILE2
+           MOVE SPACES TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE "===== VALUE DIFFERENCES =====" TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           PERFORM UNTIL WS-FEOF1 AND WS-FEOF2
+               IF WS-KEY1 < WS-KEY2
+                   ADD 1 TO WS-ONLY1-COUNT
+                   MOVE SPACES TO PRINT-LINE
+                   MOVE WS-KEY1 TO WS-DISP-NUM
+                   STRING "ONLY IN FIRST FILE  : " WS-DISP-NUM
+                       INTO PRINT-LINE
+                   PERFORM 8900-PRINT-LINE
+                   PERFORM 4752-READ-FILE1
+               ELSE
+                   IF WS-KEY2 < WS-KEY1
+                       ADD 1 TO WS-ONLY2-COUNT
+                       MOVE SPACES TO PRINT-LINE
+                       MOVE WS-KEY2 TO WS-DISP-NUM
+                       STRING "ONLY IN SECOND FILE : " WS-DISP-NUM
+                           INTO PRINT-LINE
+                       PERFORM 8900-PRINT-LINE
+                       PERFORM 4754-READ-FILE2
+                   ELSE
+                       ADD 1 TO WS-MATCH-COUNT
+                       PERFORM 4752-READ-FILE1
+                       PERFORM 4754-READ-FILE2
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE SORTED-FILE1A
+           CLOSE SORTED-FILE2
+           MOVE SPACES TO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE WS-MATCH-COUNT TO WS-DISP-LINE-NO
+           STRING "VALUES IN BOTH FILES : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-ONLY1-COUNT TO WS-DISP-LINE-NO
+           STRING "ONLY IN FIRST FILE . : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-ONLY2-COUNT TO WS-DISP-LINE-NO
+           STRING "ONLY IN SECOND FILE  : " WS-DISP-LINE-NO
+               INTO PRINT-LINE
+           PERFORM 8900-PRINT-LINE.
+
+       4752-READ-FILE1.
+           IF NOT WS-FEOF1
+               READ SORTED-FILE1A
+                   AT END
+                       MOVE 'Y' TO WS-FEOF1-SW
+                       MOVE WS-HIGH-KEY TO WS-KEY1
+                   NOT AT END
+                       MOVE SORTED-KEY1A TO WS-KEY1
+               END-READ
+           END-IF.
+
+       4754-READ-FILE2.
+           IF NOT WS-FEOF2
+               READ SORTED-FILE2
+                   AT END
+                       MOVE 'Y' TO WS-FEOF2-SW
+                       MOVE WS-HIGH-KEY TO WS-KEY2
+                   NOT AT END
+                       MOVE SORTED-KEY2 TO WS-KEY2
+               END-READ
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 8900-PRINT-LINE - SINGLE CHOKEPOINT FOR EVERY DETAIL LINE
+      * WRITTEN TO PRINT-FILE, SO PAGE LENGTH CAN BE ENFORCED IN ONE
+      * PLACE INSTEAD OF AT EVERY WRITE PRINT-LINE SCATTERED THROUGH
+      * THE REPORT PARAGRAPHS BELOW.
+      *--------------------------------------------------------------*
+       8900-PRINT-LINE.
+           WRITE PRINT-LINE
+           ADD 1 TO WS-RPT-LINES-ON-PAGE
+           IF WS-RPT-LINES-ON-PAGE >= WS-RPT-MAX-LINES
+               PERFORM 8950-NEW-PAGE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 8950-NEW-PAGE - BUMP THE PAGE NUMBER, REBUILD THE HEADING
+      * THROUGH RPTHEADER AND START THE NEXT PAGE.
+      *--------------------------------------------------------------*
+       8950-NEW-PAGE.
+           ADD 1 TO WS-RPT-PAGE-NO
+           CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE
+               WS-RPT-PAGE-NO WS-HEADING-1
+           MOVE WS-HEADING-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 2 TO WS-RPT-LINES-ON-PAGE.
+
+       9999-FINISH-EXIT.
+           IF WS-PRINT-STATUS = "00"
+               CLOSE PRINT-FILE
+           END-IF
+           IF WS-REJECT-STATUS = "00"
+               CLOSE REJECT-FILE
+           END-IF
+           IF WS-SUSPENSE-STATUS = "00"
+               CLOSE SUSPENSE-FILE
+           END-IF
+           IF NOT WS-ABORT-RUN
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-DATA
+               CLOSE CHECKPOINT-DATA
+           END-IF
+           IF WS-ABORT-RUN
+               DISPLAY "*** STATS RUN ABORTED - SEE DIAGNOSTICS"
+                   " ABOVE ***"
+           ELSE
+               DISPLAY "STATS REPORT WRITTEN TO RPTOUT"
+           END-IF
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT " RECORD(S) REJECTED - SEE"
+                   " REJOUT"
+               DISPLAY "REJECTED RECORDS COPIED TO STATSUSP FOR"
+                   " CORRECTION AND RESUBMISSION"
+           END-IF
+           IF WS-TRAILER-MISMATCH
+               DISPLAY "*** TRAILER CONTROL TOTAL MISMATCH ON THIS"
+                   " RUN ***"
+           END-IF
+           MOVE WS-LINE-NO TO WS-AUDIT-RECORDS-IN
+           COMPUTE WS-AUDIT-RECORDS-OUT = WS-LINE-NO - WS-REJECT-COUNT
+           MOVE RETURN-CODE TO WS-SAVE-RC
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+               WS-AUDIT-RECORDS-OUT
+           MOVE WS-SAVE-RC TO RETURN-CODE
+           GOBACK.
