@@ -0,0 +1,26 @@
+      *> COPYBOOK:  TOOLPARM
+      *>
+      *> PURPOSE:   SHOP-WIDE PARAMETER RECORD HOLDING THE DEFAULTS AND
+      *>            LIMITS EACH TOOLKIT PROGRAM WOULD OTHERWISE BAKE
+      *>            INTO ITS OWN WORKING-STORAGE VALUE CLAUSES, SO
+      *>            RAISING A LIMIT OR CHANGING A DEFAULT IS AN EDIT TO
+      *>            THE TOOLPARM FILE INSTEAD OF A RECOMPILE.
+      *>
+      *> USE:       EACH PROGRAM SELECTS ITS OWN PARAMETER FILE AS
+      *>            OPTIONAL, ASSIGNED TO "TOOLPARM", AND COPIES THIS
+      *>            RECORD INTO THE FD.  WHEN THE FILE IS ABSENT THE
+      *>            PROGRAM KEEPS ITS OWN HARDCODED DEFAULTS - THE
+      *>            PARAMETER FILE OVERRIDES THEM, IT IS NOT REQUIRED
+      *>            FOR A RUN.  EVERY FIELD IS USED BY SOME PROGRAM BUT
+      *>            NO PROGRAM IS REQUIRED TO USE EVERY FIELD.
+      *>
+      *> MODIFICATION HISTORY
+      *>   DATE       INIT  DESCRIPTION
+      *>   2026-08-09  RA   INITIAL VERSION.
+       01  TOOLKIT-PARMS.
+           05  PARM-STATS-CKPT-INTERVAL   PIC 9(06).
+           05  PARM-SORT-ROW-MAX          PIC 9(03).
+           05  PARM-QS-DEMO-A             PIC S9(03)V9(02).
+           05  PARM-QS-DEMO-B             PIC S9(03)V9(02).
+           05  PARM-QS-DEMO-C             PIC S9(03)V9(02).
+           05  FILLER                     PIC X(50).
