@@ -0,0 +1,21 @@
+      *> COPYBOOK:  NUMREC
+      *>
+      *> PURPOSE:   COMMON PIC CLAUSE FOR A SIGNED NUMERIC VALUE FIELD.
+      *>            SHARED BY STATS' INPUT RECORD AND SORTING'S TABLE
+      *>            ENTRY SO BOTH PROGRAMS (AND ANY NEW ONES ADDED TO
+      *>            THE TOOLKIT) PULL THIS FIELD'S SIZE AND SCALE FROM
+      *>            ONE PLACE INSTEAD OF EACH HAND-CODING ITS OWN PIC
+      *>            CLAUSE, WHICH IS EXACTLY HOW THEY DRIFT OUT OF SYNC.
+      *>
+      *> USE:       THE LEVEL NUMBER AND DATA NAME ARE BOTH SUPPLIED BY
+      *>            THE CALLING PROGRAM VIA REPLACING, SINCE THE SAME
+      *>            FIELD IS USED STANDALONE IN ONE PROGRAM AND NESTED
+      *>            INSIDE A TABLE ENTRY IN ANOTHER, E.G.:
+      *>
+      *>                COPY NUMREC REPLACING ==:LEVEL:== BY ==02==
+      *>                    ==:NAME:== BY ==IN-X==.
+      *>
+      *> MODIFICATION HISTORY
+      *>   DATE       INIT  DESCRIPTION
+      *>   2026-08-09  RA   INITIAL VERSION.
+       :LEVEL:  :NAME:                PIC S9(14)V9(4).
