@@ -0,0 +1,164 @@
+      *****************************************************************
+      * PROGRAM:  DRIVER
+      *
+      * PURPOSE:  RUNS THE WHOLE TOOLKIT (STATS, QUADRATICSOLVER,
+      *           SORTING, BRANCHING, LOOPING) AS ONE BATCH JOB BY
+      *           CALLING EACH AS A SUBPROGRAM IN SEQUENCE, AND WRITES
+      *           ONE CONSOLIDATED END-OF-JOB REPORT INSTEAD OF
+      *           REQUIRING FIVE SEPARATE MANUALLY-LAUNCHED RUNS.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   INITIAL VERSION.
+      *   2026-08-09  RA   A NON-ZERO RETURN-CODE FROM ANY STEP NOW
+      *                    SETS THE DRIVER'S OWN RETURN-CODE TOO, SO A
+      *                    WRAPPING SCHEDULER CAN TELL THE WHOLE JOB
+      *                    FAILED WITHOUT HAVING TO PARSE DRVRPT.
+      *   2026-08-09  RA   BUILDS DRVRPT'S HEADING BY CALLING THE
+      *                    SHARED RPTHEADER SUBPROGRAM INSTEAD OF
+      *                    ASSEMBLING IT LOCALLY, SO IT READS THE SAME
+      *                    AS EVERY OTHER TOOLKIT REPORT'S HEADING.
+      *   2026-08-09  RA   ADDED FILE STATUS CHECKING ON DRVRPT, SAME
+      *                    AS THE OTHER TOOLKIT PROGRAMS, SO A FAILED
+      *                    OPEN ABORTS CLEANLY INSTEAD OF WRITING TO
+      *                    AN UNOPENED FILE.
+      *   2026-08-09  RA   PASSES A PAGE NUMBER TO RPTHEADER, NOW THAT
+      *                    IT FORMATS ONE INTO THE HEADING - DRVRPT IS
+      *                    ALWAYS ONE FIXED-LENGTH PAGE (ONE LINE PER
+      *                    TOOLKIT STEP) SO IT STAYS PAGE 1 THROUGHOUT.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "DRVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-PROGRAM              PIC X(20) VALUE "TOOLKIT DRIVER".
+       01  WS-RPT-TITLE                PIC X(40) VALUE SPACES.
+       01  WS-RPT-PAGE-NO               PIC 9(04) VALUE 1.
+       01  WS-HEADING-1                 PIC X(132).
+
+       01  WS-STEP-NO                  PIC 9(02) COMP VALUE 0.
+       01  WS-DISP-STEP-NO              PIC Z9.
+       01  WS-DISP-RC                   PIC -(9)9.
+       01  WS-STEP-NAME                PIC X(20).
+       01  WS-ANY-FAILURE-SW           PIC X(01) VALUE 'N'.
+           88  WS-ANY-FAILURE           VALUE 'Y'.
+       01  WS-PRINT-STATUS             PIC X(02).
+       01  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+           88  WS-ABORT-RUN             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABORT-RUN
+               PERFORM 2000-RUN-STEP THRU 2000-RUN-STEP-EXIT
+           END-IF
+           PERFORM 9999-FINISH-EXIT.
+
+      *--------------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE CONSOLIDATED REPORT AND WRITE ITS
+      * DATED HEADING.
+      *--------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "*** DRIVER: UNABLE TO OPEN PRINT FILE DRVRPT"
+                   " - FILE STATUS " WS-PRINT-STATUS " ***"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-RUN TO TRUE
+           END-IF
+           IF NOT WS-ABORT-RUN
+               CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE
+                   WS-RPT-PAGE-NO WS-HEADING-1
+               MOVE WS-HEADING-1 TO PRINT-LINE
+               WRITE PRINT-LINE
+               MOVE SPACES TO PRINT-LINE
+               STRING "STEP  PROGRAM               RETURN-CODE"
+                   INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 2000-RUN-STEP - CALL EACH TOOLKIT PROGRAM IN SEQUENCE AND LOG
+      * ITS COMPLETION STATUS ON THE CONSOLIDATED REPORT.  GOBACK IN
+      * EACH CALLED PROGRAM RETURNS CONTROL HERE RATHER THAN ENDING
+      * THE RUN.
+      *--------------------------------------------------------------*
+       2000-RUN-STEP.
+           MOVE "STATS" TO WS-STEP-NAME
+           CALL "STATS"
+           PERFORM 2100-LOG-STEP
+
+           MOVE "QUADRATICSOLVER" TO WS-STEP-NAME
+           CALL "QUADRATICSOLVER"
+           PERFORM 2100-LOG-STEP
+
+           MOVE "sorting" TO WS-STEP-NAME
+           CALL "sorting"
+           PERFORM 2100-LOG-STEP
+
+           MOVE "BRANCHING" TO WS-STEP-NAME
+           CALL "BRANCHING"
+           PERFORM 2100-LOG-STEP
+
+           MOVE "LOOPING" TO WS-STEP-NAME
+           CALL "LOOPING"
+           PERFORM 2100-LOG-STEP.
+       2000-RUN-STEP-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------*
+      * 2100-LOG-STEP - WRITE ONE REPORT LINE FOR THE STEP JUST
+      * CALLED, SHOWING ITS RETURN-CODE.
+      *--------------------------------------------------------------*
+       2100-LOG-STEP.
+           ADD 1 TO WS-STEP-NO
+           MOVE WS-STEP-NO TO WS-DISP-STEP-NO
+           MOVE RETURN-CODE TO WS-DISP-RC
+           IF RETURN-CODE NOT = 0
+               SET WS-ANY-FAILURE TO TRUE
+           END-IF
+           MOVE SPACES TO PRINT-LINE
+           STRING WS-DISP-STEP-NO "    " WS-STEP-NAME WS-DISP-RC
+               INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *--------------------------------------------------------------*
+      * 9999-FINISH-EXIT - CLOSE THE REPORT AND END THE JOB.  IF ANY
+      * STEP CAME BACK WITH A NON-ZERO RETURN-CODE, THE DRIVER'S OWN
+      * RETURN-CODE IS SET TOO SO A WRAPPING SCHEDULER SEES THE JOB
+      * AS FAILED.
+      *--------------------------------------------------------------*
+       9999-FINISH-EXIT.
+           IF WS-PRINT-STATUS = "00"
+               CLOSE PRINT-FILE
+           END-IF
+           IF WS-ABORT-RUN
+               DISPLAY "*** DRIVER RUN ABORTED - SEE DIAGNOSTICS"
+                   " ABOVE ***"
+           ELSE
+               IF WS-ANY-FAILURE
+                   DISPLAY "*** ONE OR MORE TOOLKIT STEPS FAILED - SEE"
+                       " DRVRPT ***"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+               DISPLAY "DRIVER REPORT WRITTEN TO DRVRPT"
+           END-IF
+           STOP RUN.
