@@ -0,0 +1,73 @@
+      *****************************************************************
+      * PROGRAM:  RPTHEADER
+      *
+      * PURPOSE:  SHOP-WIDE REPORT-HEADING BUILDER CALLED BY EVERY
+      *           TOOLKIT PROGRAM THAT WRITES A DATED HEADING LINE TO
+      *           ITS PRINT FILE.  TAKES THE CALLING PROGRAM'S REPORT
+      *           NAME, A REPORT TITLE AND THE CALLER'S CURRENT PAGE
+      *           NUMBER, AND HANDS BACK ONE 132-BYTE PRINT LINE WITH
+      *           TODAY'S DATE AND THE PAGE NUMBER ALREADY FORMATTED
+      *           IN - SO EVERY TOOLKIT REPORT'S FIRST LINE LOOKS THE
+      *           SAME INSTEAD OF EACH PROGRAM BUILDING ITS OWN
+      *           LAYOUT.  THE PAGE NUMBER ITSELF IS THE CALLER'S TO
+      *           MAINTAIN - THIS PROGRAM ONLY FORMATS WHATEVER VALUE
+      *           IT IS HANDED; IT IS CALLED AGAIN WITH AN INCREMENTED
+      *           PAGE NUMBER EVERY TIME THE CALLER STARTS A NEW PAGE.
+      *           ANY REPORT-SPECIFIC LINES AFTER THE HEADING (COLUMN
+      *           CAPTIONS AND SO ON) STILL BELONG TO THE CALLER.
+      *
+      * USAGE:    CALL "RPTHEADER" USING LK-RPT-PROGRAM LK-RPT-TITLE
+      *               LK-RPT-PAGE-NO LK-RPT-HEADING-LINE.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   INITIAL VERSION.
+      *   2026-08-09  RA   ADDED LK-RPT-PAGE-NO SO THE HEADING CARRIES
+      *                    A PAGE NUMBER, NOT JUST THE RUN DATE - EACH
+      *                    CALLER NOW MAINTAINS ITS OWN PAGE COUNTER
+      *                    AND CALLS BACK IN HERE ON EVERY PAGE BREAK.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHEADER.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                   PIC 9(06).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           02  WS-RUN-YY                 PIC 9(02).
+           02  WS-RUN-MM                 PIC 9(02).
+           02  WS-RUN-DD                 PIC 9(02).
+
+       01  WS-DISP-PAGE-NO               PIC Z(03)9.
+
+       LINKAGE SECTION.
+       01  LK-RPT-PROGRAM                PIC X(20).
+       01  LK-RPT-TITLE                  PIC X(40).
+       01  LK-RPT-PAGE-NO                PIC 9(04).
+       01  LK-RPT-HEADING-LINE           PIC X(132).
+
+       PROCEDURE DIVISION USING LK-RPT-PROGRAM LK-RPT-TITLE
+               LK-RPT-PAGE-NO LK-RPT-HEADING-LINE.
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-HEADING
+           GOBACK.
+
+      *--------------------------------------------------------------*
+      * 1000-BUILD-HEADING - "<PROGRAM> RUN MM/DD/YY   PAGE NNNN"
+      * FOLLOWED BY THE CALLER'S TITLE, SAME LAYOUT EVERY TOOLKIT
+      * REPORT USED TO BUILD FOR ITSELF BY HAND.
+      *--------------------------------------------------------------*
+       1000-BUILD-HEADING.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE LK-RPT-PAGE-NO TO WS-DISP-PAGE-NO
+           MOVE SPACES TO LK-RPT-HEADING-LINE
+           STRING LK-RPT-PROGRAM " RUN " WS-RUN-MM "/" WS-RUN-DD "/"
+               WS-RUN-YY "   PAGE " WS-DISP-PAGE-NO "     "
+               LK-RPT-TITLE
+               INTO LK-RPT-HEADING-LINE.
