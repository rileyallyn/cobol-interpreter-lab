@@ -0,0 +1,69 @@
+      *****************************************************************
+      * PROGRAM:  AUDITLOG
+      *
+      * PURPOSE:  SHOP-WIDE AUDIT LOG CALLED BY EVERY TOOLKIT PROGRAM
+      *           ON COMPLETION.  APPENDS ONE LINE TO AUDITLG CARRYING
+      *           THE CALLING PROGRAM'S NAME, A RUN TIMESTAMP, AND ITS
+      *           RECORDS-IN / RECORDS-OUT (OR RECORDS-REJECTED)
+      *           COUNTS, SO "WHAT RAN LAST NIGHT AND DID ANYTHING
+      *           FAIL" CAN BE ANSWERED FROM ONE FILE INSTEAD OF
+      *           HUNTING THROUGH EACH PROGRAM'S OWN SPOOL OUTPUT.
+      *
+      * USAGE:    CALL "AUDITLOG" USING LK-PROGRAM-NAME LK-RECORDS-IN
+      *               LK-RECORDS-OUT.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG-FILE.
+       01  AUDITLOG-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS               PIC X(02).
+       01  WS-RUN-DATE                   PIC 9(06).
+       01  WS-RUN-TIME                   PIC 9(08).
+       01  WS-DISP-RECORDS-IN            PIC Z(06)9.
+       01  WS-DISP-RECORDS-OUT           PIC Z(06)9.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME               PIC X(20).
+       01  LK-RECORDS-IN                 PIC 9(07).
+       01  LK-RECORDS-OUT                PIC 9(07).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-RECORDS-IN
+               LK-RECORDS-OUT.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN EXTEND AUDITLOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF
+
+           MOVE LK-RECORDS-IN TO WS-DISP-RECORDS-IN
+           MOVE LK-RECORDS-OUT TO WS-DISP-RECORDS-OUT
+           MOVE SPACES TO AUDITLOG-LINE
+           STRING WS-RUN-DATE " " WS-RUN-TIME " " LK-PROGRAM-NAME
+               " IN=" WS-DISP-RECORDS-IN " OUT=" WS-DISP-RECORDS-OUT
+               INTO AUDITLOG-LINE
+           WRITE AUDITLOG-LINE
+
+           CLOSE AUDITLOG-FILE
+           GOBACK.
