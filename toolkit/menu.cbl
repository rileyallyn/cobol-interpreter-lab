@@ -0,0 +1,105 @@
+      *****************************************************************
+      * PROGRAM:  MENU
+      *
+      * PURPOSE:  OPERATOR-FACING FRONT END FOR THE TOOLKIT.  LISTS THE
+      *           AVAILABLE UTILITIES, LETS THE OPERATOR PICK ONE, AND
+      *           CALLS IT.  THE CALLED PROGRAM DOES ITS OWN PROMPTING
+      *           FOR WHATEVER IT NEEDS (FILENAME, COEFFICIENTS, AND SO
+      *           ON) EXACTLY AS IT DOES WHEN RUN STANDALONE - THIS
+      *           PROGRAM ONLY PICKS WHICH ONE TO RUN.  CONTROL RETURNS
+      *           HERE AFTER EACH ONE FINISHES SO ANOTHER CAN BE RUN
+      *           WITHOUT RESTARTING THE JOB.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09  RA   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. R-ALLYN.
+       INSTALLATION. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CHOICE                  PIC X(01).
+       77  WS-CONTINUE-SW             PIC X(01) VALUE 'Y'.
+           88  WS-CONTINUE-MENU        VALUE 'Y'.
+       77  WS-DISP-RC                 PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE
+           PERFORM UNTIL NOT WS-CONTINUE-MENU
+               PERFORM 1000-SHOW-MENU
+               PERFORM 2000-DISPATCH
+           END-PERFORM
+           PERFORM 9999-FINISH-EXIT.
+
+      *--------------------------------------------------------------*
+      * 1000-SHOW-MENU - LIST EACH TOOLKIT UTILITY AND ACCEPT THE
+      * OPERATOR'S SELECTION.
+      *--------------------------------------------------------------*
+       1000-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "===== TOOLKIT MENU ====="
+           DISPLAY "1) STATS            - SORT A NUMERIC FILE AND"
+               " REPORT SUMMARY STATISTICS"
+           DISPLAY "2) QUADRATICSOLVER  - SOLVE A QUADRATIC EQUATION"
+           DISPLAY "3) SORTING          - SORT AN ID/AMOUNT FILE"
+           DISPLAY "4) BRANCHING        - COMPARE TWO VALUES"
+           DISPLAY "5) LOOPING          - COUNT AND TOTAL TO A LIMIT"
+           DISPLAY "X) EXIT"
+           DISPLAY "SELECTION? "
+           ACCEPT WS-CHOICE.
+
+      *--------------------------------------------------------------*
+      * 2000-DISPATCH - CALL THE PROGRAM THE OPERATOR PICKED.  EACH
+      * ONE PROMPTS FOR ITS OWN INPUT (FILENAME, COEFFICIENTS, AND SO
+      * ON) ONCE CALLED, THE SAME WAY IT DOES WHEN RUN ON ITS OWN.
+      *--------------------------------------------------------------*
+       2000-DISPATCH.
+           IF WS-CHOICE = '1'
+               CALL "STATS"
+               PERFORM 2900-SHOW-RESULT
+           ELSE IF WS-CHOICE = '2'
+               CALL "QUADRATICSOLVER"
+               PERFORM 2900-SHOW-RESULT
+           ELSE IF WS-CHOICE = '3'
+               CALL "sorting"
+               PERFORM 2900-SHOW-RESULT
+           ELSE IF WS-CHOICE = '4'
+               CALL "BRANCHING"
+               PERFORM 2900-SHOW-RESULT
+           ELSE IF WS-CHOICE = '5'
+               CALL "LOOPING"
+               PERFORM 2900-SHOW-RESULT
+           ELSE IF WS-CHOICE = 'X' OR WS-CHOICE = 'x'
+               MOVE 'N' TO WS-CONTINUE-SW
+           ELSE
+               DISPLAY "NOT A VALID SELECTION - TRY AGAIN."
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 2900-SHOW-RESULT - REPORT THE RETURN-CODE OF THE UTILITY JUST
+      * RUN SO THE OPERATOR KNOWS WHETHER IT COMPLETED CLEANLY.
+      *--------------------------------------------------------------*
+       2900-SHOW-RESULT.
+           MOVE RETURN-CODE TO WS-DISP-RC
+           IF RETURN-CODE = 0
+               DISPLAY "COMPLETED OK (RETURN-CODE " WS-DISP-RC ")"
+           ELSE
+               DISPLAY "*** COMPLETED WITH ERRORS (RETURN-CODE "
+                   WS-DISP-RC ") ***"
+           END-IF.
+
+      *--------------------------------------------------------------*
+      * 9999-FINISH-EXIT - LEAVE THE MENU.
+      *--------------------------------------------------------------*
+       9999-FINISH-EXIT.
+           DISPLAY "EXITING TOOLKIT MENU."
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
