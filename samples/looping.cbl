@@ -1,12 +1,54 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LOOPING.
+
+*> MODIFICATION HISTORY
+*>   2026-08-09  RA  ITERATION LIMIT IS NOW ACCEPTED AT RUN TIME
+*>                   (DEFAULTING TO 10) INSTEAD OF HARDCODED.
+*>   2026-08-09  RA  ADDED A RUNNING TOTAL AND AVERAGE OF THE VALUES
+*>                   DISPLAYED.
+*>   2026-08-09  RA  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+*>                   BE CALLED AS A SUBPROGRAM BY THE TOOLKIT DRIVER.
+*>   2026-08-09  RA  CALLS THE SHARED AUDITLOG SUBPROGRAM AT END OF
+*>                   RUN WITH THE NUMBER OF ITERATIONS PERFORMED.
+*>   2026-08-09  RA  EXPLICITLY SETS RETURN-CODE TO ZERO AT THE START
+*>                   OF THE RUN, MATCHING THE REST OF THE TOOLKIT, EVEN
+*>                   THOUGH THIS PROGRAM HAS NO FILE I/O THAT CAN FAIL.
+*>   2026-08-09  RA  RESETS WS-TOTAL TO ZERO AT THE START OF THE RUN -
+*>                   ITS VALUE CLAUSE ONLY APPLIES ONCE, AT LOAD TIME,
+*>                   SO A SECOND CALL FROM THE TOOLKIT MENU IN THE SAME
+*>                   SESSION WAS ADDING THE NEW RUN'S VALUES ONTO THE
+*>                   PRIOR CALL'S LEFTOVER TOTAL.
+
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     01  WS-I PIC 9(3) VALUE 1.
+    01  WS-LIMIT PIC 9(3) VALUE 10.
+    01  WS-TOTAL PIC 9(7) VALUE 0.
+    01  WS-AVERAGE PIC 9(5)V99.
+    01  WS-AUDIT-PROGRAM PIC X(20) VALUE "LOOPING".
+    01  WS-AUDIT-RECORDS-IN PIC 9(07).
+    01  WS-AUDIT-RECORDS-OUT PIC 9(07).
 
 PROCEDURE DIVISION.
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+    MOVE 0 TO RETURN-CODE
+    MOVE 0 TO WS-TOTAL
+    DISPLAY "ITERATION LIMIT (0 FOR DEFAULT OF 10)? "
+    ACCEPT WS-LIMIT
+    IF WS-LIMIT = 0
+        MOVE 10 TO WS-LIMIT
+    END-IF
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LIMIT
         DISPLAY WS-I
+        ADD WS-I TO WS-TOTAL
     END-PERFORM
-    STOP RUN.
-    
\ No newline at end of file
+
+    COMPUTE WS-AVERAGE = WS-TOTAL / WS-LIMIT
+    DISPLAY "TOTAL: " WS-TOTAL
+    DISPLAY "AVERAGE: " WS-AVERAGE
+
+    MOVE WS-LIMIT TO WS-AUDIT-RECORDS-IN
+    MOVE WS-LIMIT TO WS-AUDIT-RECORDS-OUT
+    CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+        WS-AUDIT-RECORDS-OUT
+    GOBACK.
