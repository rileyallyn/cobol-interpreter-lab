@@ -1,55 +1,277 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. sorting.
+
+*> MODIFICATION HISTORY
+*>   2026-08-09  RA  READ WS-SORT-ROW ENTRIES FROM AN EXTERNAL FILE
+*>                   (UP TO WS-ROW-MAX) INSTEAD OF FIVE HARDCODED
+*>                   LITERALS.
+*>   2026-08-09  RA  EXTENDED WS-SORT-ROW TO AN ID + AMOUNT RECORD SO
+*>                   REAL RECORDS CAN BE SORTED BY A KEY FIELD
+*>                   (AMOUNT) WHILE KEEPING THE ID ATTACHED.
+*>   2026-08-09  RA  REPLACED THE DISPLAY LISTINGS WITH A PRINT FILE
+*>                   CARRYING A DATED PAGE HEADER AND COLUMN TITLES.
+*>   2026-08-09  RA  ADDED A "NO SWAPS THIS PASS" FLAG SO THE BUBBLE
+*>                   SORT EXITS EARLY ONCE THE DATA IS IN ORDER.
+*>   2026-08-09  RA  THE AMOUNT FIELD NOW COMES FROM THE SHARED
+*>                   NUMREC COPYBOOK INSTEAD OF ITS OWN HAND-CODED
+*>                   PIC CLAUSE, SO ITS SIZE/SCALE STAYS IN STEP
+*>                   WITH STATS' INPUT-VALUE.
+*>   2026-08-09  RA  CHANGED STOP RUN TO GOBACK SO THIS PROGRAM CAN
+*>                   BE CALLED AS A SUBPROGRAM BY THE TOOLKIT DRIVER.
+*>   2026-08-09  RA  CALLS THE SHARED AUDITLOG SUBPROGRAM AT END OF
+*>                   RUN WITH THE NUMBER OF ROWS SORTED.
+*>   2026-08-09  RA  PICKS UP THE SHOP-WIDE TOOLPARM PARAMETER FILE
+*>                   IF ONE IS PRESENT AND USES ITS ROW-MAX TO LOWER
+*>                   WS-ROW-MAX BELOW ITS COMPILED-IN CEILING OF 100 -
+*>                   NO PARAMETER FILE MEANS NO CHANGE IN BEHAVIOR.
+*>   2026-08-09  RA  CHECKS FILE STATUS ON THE PRINT AND SORT-INPUT
+*>                   FILE OPENS; A FAILURE NOW DISPLAYS A DIAGNOSTIC,
+*>                   SETS RETURN-CODE TO 16, AND SKIPS THE REST OF
+*>                   THE RUN INSTEAD OF ABENDING.
+*>   2026-08-09  RA  BUILDS THE DATED PAGE HEADER BY CALLING THE
+*>                   SHARED RPTHEADER SUBPROGRAM INSTEAD OF
+*>                   ASSEMBLING IT LOCALLY.
+*>   2026-08-09  RA  PASSES A PAGE NUMBER TO RPTHEADER AND BREAKS TO A
+*>                   NEW PAGE (REPEATING THE HEADING AND COLUMN
+*>                   CAPTIONS) ONCE A LISTING REACHES WS-RPT-MAX-LINES,
+*>                   SINCE WS-ROW-MAX CAN BE AS HIGH AS 100 ROWS.
+*>   2026-08-09  RA  RESETS WS-SORT-MAX AND WS-ABORT-SW AT THE TOP OF
+*>                   THE PROCEDURE DIVISION - THEIR VALUE CLAUSES ONLY
+*>                   APPLY ONCE, AT LOAD TIME, SO A SECOND CALL FROM
+*>                   THE TOOLKIT MENU IN THE SAME SESSION WAS LOADING
+*>                   THE NEW FILE'S ROWS ON TOP OF THE PRIOR CALL'S
+*>                   LEFTOVER TABLE AND COULD INHERIT A STICKY ABORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SORT-INPUT-FILE ASSIGN TO DYNAMIC WS-FNAME-INP
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+    SELECT PRINT-FILE ASSIGN TO "SRTRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+    SELECT OPTIONAL PARM-FILE ASSIGN TO "TOOLPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SORT-INPUT-FILE.
+01  WS-INPUT-RECORD.
+    05  WS-IN-ID                PIC 9(5).
+    COPY NUMREC REPLACING ==:LEVEL:== BY ==05==
+        ==:NAME:== BY ==WS-IN-AMOUNT==.
+
+FD  PRINT-FILE.
+01  PRINT-LINE                  PIC X(132).
+
+FD  PARM-FILE.
+    COPY TOOLPARM.
+
 WORKING-STORAGE SECTION.
     01  WS-SORT-AREA.
     05  WS-SORT-TABLE.
-        10  WS-SORT-ROW PIC S9(4) OCCURS 100.
-    05  WS-TEMP-ROW     PIC S9(4).
+        10  WS-SORT-ROW OCCURS 100.
+            15  WS-ROW-ID        PIC 9(5).
+            COPY NUMREC REPLACING ==:LEVEL:== BY ==15==
+                ==:NAME:== BY ==WS-ROW-AMOUNT==.
+    05  WS-TEMP-ROW.
+        10  WS-TEMP-ID           PIC 9(5).
+        COPY NUMREC REPLACING ==:LEVEL:== BY ==10==
+            ==:NAME:== BY ==WS-TEMP-AMOUNT==.
     05  WS-ROW-MAX      PIC S9(4) COMP VALUE 100.
-    05  WS-SORT-MAX     PIC S9(4) COMP.
+    05  WS-SORT-MAX     PIC S9(4) COMP VALUE 0.
     05  WS-I            PIC S9(4) COMP.
     05  WS-J            PIC S9(4) COMP.
     05  WS-INDEX        PIC S9(4) COMP.
+    05  WS-SWAP-SW      PIC X(01).
+        88  WS-SWAP-MADE         VALUE "Y".
+    05  WS-PARM-STATUS  PIC X(02).
+    05  WS-INPUT-STATUS PIC X(02).
+    05  WS-PRINT-STATUS PIC X(02).
+    05  WS-ABORT-SW     PIC X(01) VALUE "N".
+        88  WS-ABORT-RUN          VALUE "Y".
+    05  WS-SAVE-RC      PIC S9(09) COMP.
+
+    01  WS-FNAME-INP    PIC X(30).
+    01  WS-EOF-SW       PIC X(01).
+        88  WS-EOF               VALUE "Y".
+
+    01  WS-DISP-ID      PIC Z(04)9.
+    01  WS-DISP-AMOUNT  PIC -(14)9.9999.
+
+    01  WS-AUDIT-PROGRAM     PIC X(20) VALUE "sorting".
+    01  WS-AUDIT-RECORDS-IN  PIC 9(07).
+    01  WS-AUDIT-RECORDS-OUT PIC 9(07).
+
+    01  WS-RPT-PROGRAM  PIC X(20) VALUE "SORTING".
+    01  WS-RPT-TITLE    PIC X(40).
+    01  WS-RPT-PAGE-NO  PIC 9(04).
+    01  WS-RPT-LINES    PIC S9(4) COMP.
+    01  WS-RPT-MAX-LINES PIC S9(4) COMP VALUE 60.
+    01  WS-HEADING-1    PIC X(132).
+
+    01  WS-HEADING-2.
+        02  FILLER              PIC X(08) VALUE "  ID".
+        02  FILLER              PIC X(10) VALUE SPACES.
+        02  FILLER              PIC X(10) VALUE "AMOUNT".
 
 PROCEDURE DIVISION.
-*> Initialize test data
-    MOVE 30 TO WS-SORT-ROW(1)
-    MOVE 10 TO WS-SORT-ROW(2)
-    MOVE 50 TO WS-SORT-ROW(3)
-    MOVE 20 TO WS-SORT-ROW(4)
-    MOVE 40 TO WS-SORT-ROW(5)
-    MOVE 5 TO WS-SORT-MAX
-
-*> * Display original array
-    DISPLAY "Original Array Contents:"
-    DISPLAY "---------------------"
+    MOVE 0 TO RETURN-CODE
+*> WS-SORT-MAX and WS-ABORT-SW's VALUE clauses only apply once, when
+*> this program is first loaded into the run unit - not on every CALL -
+*> so reset them explicitly in case the toolkit menu calls this program
+*> a second time in the same session.
+    MOVE 0 TO WS-SORT-MAX
+    MOVE "N" TO WS-ABORT-SW
+    DISPLAY "SORT INPUT FILENAME? "
+    ACCEPT WS-FNAME-INP
+
+    OPEN OUTPUT PRINT-FILE
+    IF WS-PRINT-STATUS NOT = "00"
+        DISPLAY "*** SORTING: UNABLE TO OPEN PRINT FILE SRTRPT"
+            " - FILE STATUS " WS-PRINT-STATUS " ***"
+        MOVE 16 TO RETURN-CODE
+        SET WS-ABORT-RUN TO TRUE
+    END-IF
+
+*> Pick up the shop-wide parameter file, if present, for WS-ROW-MAX
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-STATUS = "00"
+        READ PARM-FILE
+            NOT AT END
+                IF PARM-SORT-ROW-MAX > 0 AND
+                        PARM-SORT-ROW-MAX <= WS-ROW-MAX
+                    MOVE PARM-SORT-ROW-MAX TO WS-ROW-MAX
+                END-IF
+        END-READ
+        CLOSE PARM-FILE
+    END-IF
+
+*> Load the table from the input file, up to WS-ROW-MAX entries
+    IF NOT WS-ABORT-RUN
+        OPEN INPUT SORT-INPUT-FILE
+        IF WS-INPUT-STATUS NOT = "00"
+            DISPLAY "*** SORTING: UNABLE TO OPEN INPUT FILE "
+                WS-FNAME-INP " - FILE STATUS " WS-INPUT-STATUS " ***"
+            MOVE 16 TO RETURN-CODE
+            SET WS-ABORT-RUN TO TRUE
+        ELSE
+            MOVE "N" TO WS-EOF-SW
+            READ SORT-INPUT-FILE INTO WS-INPUT-RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ
+            PERFORM UNTIL WS-EOF OR WS-SORT-MAX >= WS-ROW-MAX
+                ADD 1 TO WS-SORT-MAX
+                MOVE WS-IN-ID TO WS-ROW-ID(WS-SORT-MAX)
+                MOVE WS-IN-AMOUNT TO WS-ROW-AMOUNT(WS-SORT-MAX)
+                READ SORT-INPUT-FILE INTO WS-INPUT-RECORD
+                    AT END MOVE "Y" TO WS-EOF-SW
+                END-READ
+            END-PERFORM
+            CLOSE SORT-INPUT-FILE
+        END-IF
+    END-IF
+
+*> * Report original table contents
+    IF NOT WS-ABORT-RUN
+    MOVE "ORIGINAL LISTING" TO WS-RPT-TITLE
+    MOVE 1 TO WS-RPT-PAGE-NO
+    CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE WS-RPT-PAGE-NO
+        WS-HEADING-1
+    MOVE WS-HEADING-1 TO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE WS-HEADING-2 TO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE 2 TO WS-RPT-LINES
     PERFORM VARYING WS-INDEX FROM 1 BY 1
         UNTIL WS-INDEX > WS-SORT-MAX
-        DISPLAY "Element " WS-INDEX ": " WS-SORT-ROW(WS-INDEX)
+        MOVE WS-ROW-ID(WS-INDEX) TO WS-DISP-ID
+        MOVE WS-ROW-AMOUNT(WS-INDEX) TO WS-DISP-AMOUNT
+        MOVE SPACES TO PRINT-LINE
+        STRING "  " WS-DISP-ID "     " WS-DISP-AMOUNT
+            INTO PRINT-LINE
+        WRITE PRINT-LINE
+        ADD 1 TO WS-RPT-LINES
+        IF WS-RPT-LINES >= WS-RPT-MAX-LINES
+            ADD 1 TO WS-RPT-PAGE-NO
+            CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE
+                WS-RPT-PAGE-NO WS-HEADING-1
+            MOVE WS-HEADING-1 TO PRINT-LINE
+            WRITE PRINT-LINE
+            MOVE WS-HEADING-2 TO PRINT-LINE
+            WRITE PRINT-LINE
+            MOVE 2 TO WS-RPT-LINES
+        END-IF
     END-PERFORM
-    DISPLAY ""
+    MOVE SPACES TO PRINT-LINE
+    WRITE PRINT-LINE
 
-*> * Simplified bubble sort
-    PERFORM VARYING WS-I FROM 1 BY 1 
+*> * Bubble sort by amount, exiting early once a pass makes no swaps
+    PERFORM VARYING WS-I FROM 1 BY 1
         UNTIL WS-I > WS-SORT-MAX - 1
-        PERFORM VARYING WS-J FROM 1 BY 1 
+        MOVE "N" TO WS-SWAP-SW
+        PERFORM VARYING WS-J FROM 1 BY 1
             UNTIL WS-J > WS-SORT-MAX - WS-I
-            IF WS-SORT-ROW(WS-J) > WS-SORT-ROW(WS-J + 1)
+            IF WS-ROW-AMOUNT(WS-J) > WS-ROW-AMOUNT(WS-J + 1)
                 MOVE WS-SORT-ROW(WS-J) TO WS-TEMP-ROW
                 MOVE WS-SORT-ROW(WS-J + 1) TO WS-SORT-ROW(WS-J)
                 MOVE WS-TEMP-ROW TO WS-SORT-ROW(WS-J + 1)
+                MOVE "Y" TO WS-SWAP-SW
             END-IF
         END-PERFORM
+        IF NOT WS-SWAP-MADE
+            EXIT PERFORM
+        END-IF
     END-PERFORM
 
-*> * Display sorted array
-    DISPLAY "Sorted Array Contents:"
-    DISPLAY "--------------------"
+*> * Report sorted table contents
+    MOVE "SORTED LISTING" TO WS-RPT-TITLE
+    MOVE 1 TO WS-RPT-PAGE-NO
+    CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE WS-RPT-PAGE-NO
+        WS-HEADING-1
+    MOVE WS-HEADING-1 TO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE WS-HEADING-2 TO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE 2 TO WS-RPT-LINES
     PERFORM VARYING WS-INDEX FROM 1 BY 1
         UNTIL WS-INDEX > WS-SORT-MAX
-        DISPLAY "Element " WS-INDEX ": " WS-SORT-ROW(WS-INDEX)
+        MOVE WS-ROW-ID(WS-INDEX) TO WS-DISP-ID
+        MOVE WS-ROW-AMOUNT(WS-INDEX) TO WS-DISP-AMOUNT
+        MOVE SPACES TO PRINT-LINE
+        STRING "  " WS-DISP-ID "     " WS-DISP-AMOUNT
+            INTO PRINT-LINE
+        WRITE PRINT-LINE
+        ADD 1 TO WS-RPT-LINES
+        IF WS-RPT-LINES >= WS-RPT-MAX-LINES
+            ADD 1 TO WS-RPT-PAGE-NO
+            CALL "RPTHEADER" USING WS-RPT-PROGRAM WS-RPT-TITLE
+                WS-RPT-PAGE-NO WS-HEADING-1
+            MOVE WS-HEADING-1 TO PRINT-LINE
+            WRITE PRINT-LINE
+            MOVE WS-HEADING-2 TO PRINT-LINE
+            WRITE PRINT-LINE
+            MOVE 2 TO WS-RPT-LINES
+        END-IF
     END-PERFORM
+    END-IF
+
+    IF WS-PRINT-STATUS = "00"
+        CLOSE PRINT-FILE
+    END-IF
+    IF WS-ABORT-RUN
+        DISPLAY "*** SORTING RUN ABORTED - SEE DIAGNOSTICS ABOVE ***"
+    ELSE
+        DISPLAY "SORT REPORT WRITTEN TO SRTRPT"
+    END-IF
+
+    MOVE WS-SORT-MAX TO WS-AUDIT-RECORDS-IN
+    MOVE WS-SORT-MAX TO WS-AUDIT-RECORDS-OUT
+    MOVE RETURN-CODE TO WS-SAVE-RC
+    CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-RECORDS-IN
+        WS-AUDIT-RECORDS-OUT
+    MOVE WS-SAVE-RC TO RETURN-CODE
 
-    STOP RUN.
-    
\ No newline at end of file
+    GOBACK.
